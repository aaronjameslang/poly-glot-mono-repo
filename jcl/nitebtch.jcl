@@ -0,0 +1,77 @@
+//NITEBTCH JOB (ACCTNO),'SCHEDULING NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* NITEBTCH - NIGHTLY SCHEDULING RUN
+//*
+//* RUNS BCHCTL, WHICH CALLS THREE-OR-FIVE'S SOLUTION AND
+//* RECTANGLE-ROTATION'S SOLUTION FOR EACH JOB ON BCHIN, AND WRITES
+//* THE COMBINED SCHEDULING-REPORT RECORDS TO BCHOUT.
+//*
+//* BCHCTL CHECKPOINTS THE LAST JOB NUMBER COMPLETED TO THE BCHCKPT
+//* DATA SET AFTER EVERY JOB RECORD. IF THIS JOB ABENDS, RESUBMIT
+//* THE SAME JCL WITH THE PARM ON THE EXEC STATEMENT CHANGED FROM
+//* PARM='FIRSTRUN' TO PARM='RESTART' (SEE THE COMMENTED STEP1
+//* BELOW) - BCHCTL WILL SKIP EVERY JOB UP TO AND INCLUDING THE
+//* CHECKPOINTED JOB NUMBER AND APPEND TO THE EXISTING BCHOUT DATA
+//* SET RATHER THAN STARTING OVER.
+//*-----------------------------------------------------------------
+//STEP1    EXEC PGM=BCHCTL,PARM='FIRSTRUN'
+//*STEP1   EXEC PGM=BCHCTL,PARM='RESTART'      RESTART FORM OF STEP1
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//BCHIN    DD   DSN=PROD.SCHED.JOBFILE,DISP=SHR
+//BCHOUT   DD   DSN=PROD.SCHED.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=64,BLKSIZE=0)
+//BCHCKPT  DD   DSN=PROD.SCHED.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=72,BLKSIZE=0)
+//DIVTBL   DD   DSN=PROD.SCHED.DIVTBL,DISP=SHR
+//TOFEXC   DD   DSN=PROD.SCHED.TOFEXC,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=78,BLKSIZE=0)
+//RECTOL   DD   DSN=PROD.SCHED.RECTOL,DISP=SHR
+//RECEXC   DD   DSN=PROD.SCHED.RECEXC,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=88,BLKSIZE=0)
+//RECPMD   DD   DSN=PROD.SCHED.RECPMD,DISP=SHR
+//RECLIM   DD   DSN=PROD.SCHED.RECLIM,DISP=SHR
+//RECDEX   DD   DSN=PROD.SCHED.RECDEX,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=84,BLKSIZE=0)
+//BCHIDX   DD   DSN=PROD.SCHED.BCHIDX,DISP=SHR
+//BCHBAL   DD   DSN=PROD.SCHED.BCHBAL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*-----------------------------------------------------------------
+//* STEP2 - PANEL TRANSACTION DRIVER (RECTANGLE-ROTATION, STANDALONE)
+//* RUN SEPARATELY FROM STEP1 WHEN ONLY THE CUTTING-ORDER PANELS
+//* NEED TO BE PRICED WITHOUT THE COMBINED SCHEDULING REPORT.
+//*-----------------------------------------------------------------
+//STEP2    EXEC PGM=PNLDRV,COND=(0,NE,STEP1)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PANELIN  DD   DSN=PROD.SCHED.PANELFILE,DISP=SHR
+//RECTOL   DD   DSN=PROD.SCHED.RECTOL,DISP=SHR
+//RECEXC   DD   DSN=PROD.SCHED.RECEXC,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=88,BLKSIZE=0)
+//RECPMD   DD   DSN=PROD.SCHED.RECPMD,DISP=SHR
+//RECLIM   DD   DSN=PROD.SCHED.RECLIM,DISP=SHR
+//RECDEX   DD   DSN=PROD.SCHED.RECDEX,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=84,BLKSIZE=0)
+//PNLOUT   DD   DSN=PROD.SCHED.PANELOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=68,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
