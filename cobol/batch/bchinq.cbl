@@ -0,0 +1,130 @@
+000010*****************************************************************
+000020* PROGRAM-ID : BCHINQ                                          *
+000030* AUTHOR     : M. PRZYBYLSKI, SCHEDULING SYSTEMS               *
+000040* INSTALLATION : CUTTING-SHOP SYSTEMS                          *
+000050* DATE-WRITTEN : 2026-08-09                                    *
+000060*                                                               *
+000070* FUNCTION : Online transaction (CICS) that looks up a job's    *
+000080*   computed areas from the BCHIDX indexed file on demand, so   *
+000090*   the floor supervisor no longer has to wait for the printed  *
+000100*   scheduling report to answer "what came out of job NNNN".    *
+000110*                                                               *
+000120*   Pseudo-conversational: the terminal sends a job number in   *
+000130*   COMMAREA, this transaction reads BCHIDX for that key and     *
+000140*   sends back the areas and stock total, or a not-found         *
+000150*   message if the job hasn't posted yet.                        *
+000160*****************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. BCHINQ.
+000190 AUTHOR. M. PRZYBYLSKI, SCHEDULING SYSTEMS.
+000200 INSTALLATION. CUTTING-SHOP SYSTEMS.
+000210 DATE-WRITTEN. 2026-08-09.
+000220 DATE-COMPILED.
+000230
+000240*-----------------------------------------------------------------
+000250* MODIFICATION HISTORY
+000260* DATE       BY   DESCRIPTION
+000270* 2026-08-09 MPR  Initial version.
+000272* 2026-08-09 MPR  Added AREA-GREEN to the answer line now that
+000274*                 BCHIDX carries it. Also sends a first-time
+000276*                 usage message instead of touching DFHCOMMAREA
+000278*                 when the transaction is started with no
+000279*                 commarea at all (EIBCALEN = 0).
+000280*-----------------------------------------------------------------
+000290
+000300 ENVIRONMENT DIVISION.
+000310 DATA DIVISION.
+000320 WORKING-STORAGE SECTION.
+000330*-----------------------------------------------------------------
+000340* BCHIDX RECORD WORK AREA
+000350*-----------------------------------------------------------------
+000360     COPY BCHIDX.
+000370
+000380*-----------------------------------------------------------------
+000390* RESPONSE LINE SENT BACK TO THE TERMINAL
+000400*-----------------------------------------------------------------
+000410 01  WS-RESPONSE-LINE.
+000420     05  FILLER              PIC X(10)   VALUE 'JOB '.
+000430     05  WS-R-JOB-NUMBER     PIC Z(7)9.
+000440     05  FILLER              PIC X(12)   VALUE ' AREA-RED: '.
+000450     05  WS-R-AREA-RED       PIC Z(7)9.
+000460     05  FILLER              PIC X(13)   VALUE ' AREA-BLUE: '.
+000470     05  WS-R-AREA-BLUE      PIC Z(7)9.
+000472     05  FILLER              PIC X(14)   VALUE ' AREA-GREEN: '.
+000474     05  WS-R-AREA-GREEN     PIC Z(7)9.
+000480     05  FILLER              PIC X(09)   VALUE ' STOCK: '.
+000490     05  WS-R-RESULT         PIC Z(9)9.
+000500
+000510 01  WS-NOT-FOUND-LINE       PIC X(40)   VALUE
+000520     'JOB NOT FOUND OR NOT YET POSTED'.
+000522
+000524 01  WS-NO-COMMAREA-LINE     PIC X(40)   VALUE
+000526     'ENTER A JOB NUMBER TO LOOK UP'.
+000530
+000540 01  WS-RESP-CODE            PIC S9(08) COMP.
+000550 01  WS-RESP2-CODE           PIC S9(08) COMP.
+000560
+000570*-----------------------------------------------------------------
+000580* COMMUNICATION AREA - JOB NUMBER IN, ANSWER LINE OUT
+000590*-----------------------------------------------------------------
+000600 LINKAGE SECTION.
+000610 01  DFHCOMMAREA.
+000620     05  CA-JOB-NUMBER       PIC 9(08).
+000630     05  CA-ANSWER-LINE      PIC X(100).
+000640
+000650 PROCEDURE DIVISION.
+000660*****************************************************************
+000670* 0000-MAINLINE
+000680*****************************************************************
+000690 0000-MAINLINE.
+000692     IF EIBCALEN = 0
+000694         EXEC CICS SEND TEXT
+000696             FROM(WS-NO-COMMAREA-LINE)
+000698             LENGTH(40)
+000699             ERASE
+000700         END-EXEC
+000701         EXEC CICS RETURN
+000702         END-EXEC
+000703         GOBACK
+000704     END-IF
+
+000705     MOVE CA-JOB-NUMBER TO BCH-IDX-JOB-NUMBER
+000710     EXEC CICS READ
+000720         DATASET('BCHIDX')
+000730         INTO(BCH-IDX-RECORD)
+000740         RIDFLD(BCH-IDX-JOB-NUMBER)
+000750         KEYLENGTH(8)
+000760         RESP(WS-RESP-CODE)
+000770         RESP2(WS-RESP2-CODE)
+000780     END-EXEC
+000790
+000800     IF WS-RESP-CODE = DFHRESP(NORMAL)
+000810         PERFORM 1000-FORMAT-ANSWER THRU 1000-EXIT
+000820     ELSE
+000830         MOVE WS-NOT-FOUND-LINE TO CA-ANSWER-LINE
+000840     END-IF
+000850
+000860     EXEC CICS SEND TEXT
+000870         FROM(CA-ANSWER-LINE)
+000880         LENGTH(100)
+000890         ERASE
+000900     END-EXEC
+000910
+000920     EXEC CICS RETURN
+000930     END-EXEC.
+000940
+000950*-----------------------------------------------------------------
+000960* 1000-FORMAT-ANSWER - builds the answer line from the record
+000970* just read.
+000980*-----------------------------------------------------------------
+000990 1000-FORMAT-ANSWER.
+001000     MOVE BCH-IDX-JOB-NUMBER TO WS-R-JOB-NUMBER
+001010     MOVE BCH-IDX-AREA-RED TO WS-R-AREA-RED
+001020     MOVE BCH-IDX-AREA-BLUE TO WS-R-AREA-BLUE
+001025     MOVE BCH-IDX-AREA-GREEN TO WS-R-AREA-GREEN
+001030     MOVE BCH-IDX-RESULT TO WS-R-RESULT
+001040     MOVE WS-RESPONSE-LINE TO CA-ANSWER-LINE.
+001050 1000-EXIT.
+001060     EXIT.
+001070
+001080 END PROGRAM BCHINQ.
