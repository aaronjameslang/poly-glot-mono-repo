@@ -0,0 +1,429 @@
+000010*****************************************************************
+000020* PROGRAM-ID : BCHCTL                                          *
+000030* AUTHOR     : M. PRZYBYLSKI, SCHEDULING SYSTEMS               *
+000040* INSTALLATION : CUTTING-SHOP SYSTEMS                          *
+000050* DATE-WRITTEN : 2026-08-09                                    *
+000060*                                                               *
+000070* FUNCTION : Nightly batch control program. For every job       *
+000080*   record read, calls the three-or-five SOLUTION for the       *
+000090*   day-flag total and the rectangle-rotation solution for      *
+000100*   the panel stock area, and writes both results with the      *
+000110*   job number to a single combined scheduling-report record,    *
+000120*   instead of the two calculations being run as unrelated       *
+000130*   standalone jobs.                                             *
+000140*                                                               *
+000150*   Checkpoints the last job number fully processed to BCHCKPT  *
+000160*   after every job record, so a run that abends partway        *
+000170*   through can be resubmitted with PARM='RESTART' and pick up  *
+000180*   right after the last checkpoint instead of starting over.   *
+000181*                                                               *
+000182*   Also posts each job's areas to the BCHIDX indexed lookup    *
+000183*   file, via BCHIWRT, so the BCHINQ online transaction can      *
+000184*   answer an inquiry for that job without waiting on the        *
+000185*   printed report.                                              *
+000186*                                                               *
+000187*   Prints a balancing report to BCHBAL at end of job, control-  *
+000188*   totalling the jobs processed and the day-flag/area figures   *
+000189*   computed in this run, so the operator can foot the run       *
+000190*   without cracking open BCHOUT.                                *
+000191*****************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. BCHCTL.
+000220 AUTHOR. M. PRZYBYLSKI, SCHEDULING SYSTEMS.
+000230 INSTALLATION. CUTTING-SHOP SYSTEMS.
+000240 DATE-WRITTEN. 2026-08-09.
+000250 DATE-COMPILED.
+000260
+000270*-----------------------------------------------------------------
+000280* MODIFICATION HISTORY
+000290* DATE       BY   DESCRIPTION
+000300* 2026-08-09 MPR  Initial version.
+000310* 2026-08-09 MPR  Added BCHCKPT checkpoint/restart support driven
+000320*                 by the EXEC PGM PARM, for the nightly JCL.
+000325* 2026-08-09 MPR  Added BCHIDX posting via BCHIWRT for online
+000326*                 job inquiries.
+000327* 2026-08-09 MPR  Added BCHBAL end-of-job balancing report.
+000330*-----------------------------------------------------------------
+000340
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT JOB-FILE ASSIGN TO BCHIN
+000390         ORGANIZATION IS SEQUENTIAL.
+000400     SELECT REPORT-FILE ASSIGN TO BCHOUT
+000410         ORGANIZATION IS SEQUENTIAL.
+000420     SELECT CHECKPOINT-FILE ASSIGN TO BCHCKPT
+000430         ORGANIZATION IS SEQUENTIAL.
+000431     SELECT BALANCE-REPORT-FILE ASSIGN TO BCHBAL
+000432         ORGANIZATION IS SEQUENTIAL.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  JOB-FILE
+000480     RECORDING MODE IS F.
+000490     COPY BCHJOB.
+000500
+000510 FD  REPORT-FILE
+000520     RECORDING MODE IS F.
+000530     COPY BCHOUT.
+000540
+000550 FD  CHECKPOINT-FILE
+000560     RECORDING MODE IS F.
+000570     COPY BCHCKPT.
+000580
+000581 FD  BALANCE-REPORT-FILE
+000582     RECORDING MODE IS F.
+000583 01  BAL-REPORT-LINE             PIC X(80).
+000590
+000591 WORKING-STORAGE SECTION.
+000600*-----------------------------------------------------------------
+000610* SWITCHES
+000620*-----------------------------------------------------------------
+000630 77  WS-EOF-SW           PIC X(01)      VALUE 'N'.
+000640     88  WS-EOF-YES                     VALUE 'Y'.
+000650 77  WS-RESTART-SW       PIC X(01)      VALUE 'N'.
+000660     88  WS-RESTART-YES                 VALUE 'Y'.
+000670
+000680*-----------------------------------------------------------------
+000690* COUNTERS
+000700*-----------------------------------------------------------------
+000710 77  WS-JOB-COUNT        PIC 9(08) COMP VALUE ZERO.
+000720 77  WS-LAST-CKPT-JOB    PIC 9(08)      VALUE ZERO.
+000721
+000722*-----------------------------------------------------------------
+000723* BALANCING REPORT CONTROL TOTALS - footed across the jobs
+000724* actually processed by this run (a restarted run's totals
+000725* cover only the jobs read after the checkpoint, the same as
+000726* WS-JOB-COUNT above).
+000727*-----------------------------------------------------------------
+000728 77  WS-BAL-DAYFLAG-TOTAL PIC 9(10) COMP VALUE ZERO.
+000729 77  WS-BAL-RED-TOTAL     PIC 9(12) COMP VALUE ZERO.
+000730 77  WS-BAL-BLUE-TOTAL    PIC 9(12) COMP VALUE ZERO.
+000731 77  WS-BAL-GREEN-TOTAL   PIC 9(12) COMP VALUE ZERO.
+000732 77  WS-BAL-STOCK-TOTAL   PIC 9(12) COMP VALUE ZERO.
+000733 77  WS-BAL-BCHOUT-COUNT  PIC 9(08) COMP VALUE ZERO.
+000734 77  WS-BAL-TOF-REJ-COUNT PIC 9(08) COMP VALUE ZERO.
+000735 77  WS-BAL-REC-REJ-COUNT PIC 9(08) COMP VALUE ZERO.
+000736
+000737*-----------------------------------------------------------------
+000738* PER-JOB REJECT SWITCHES - a rectangle-rotation panel rejected
+000739* by SOLUTION's own dimension edit comes back with RESULT and
+000740* every AREA-* field forced to zero (see rectangle-rotation's
+000741* EDIT-PANEL-DIMENSIONS), which a genuinely computed panel can
+000742* never legitimately produce since a valid A/B always scales to
+000743* an area of at least 1. A rejected three-or-five N is simply
+000744* any N BCH-JOB-N carried in as negative.
+000745*-----------------------------------------------------------------
+000746 77  WS-TOF-REJECT-SW    PIC X(01)      VALUE 'N'.
+000747     88  WS-TOF-REJECTED                VALUE 'Y'.
+000748 77  WS-REC-REJECT-SW    PIC X(01)      VALUE 'N'.
+000749     88  WS-REC-REJECTED                VALUE 'Y'.
+000733
+000740*-----------------------------------------------------------------
+000750* SUBPROGRAM LINKAGE WORK FIELDS
+000760*-----------------------------------------------------------------
+000770 01  WS-N                PIC S9(08).
+000780 01  WS-DAY-FLAG         PIC 9(08).
+000790     COPY rectlnk.
+000800 01  WS-IDX-STATUS       PIC X(02).
+000801
+000802*-----------------------------------------------------------------
+000803* BALANCING REPORT LINES
+000804*-----------------------------------------------------------------
+000805 01  WS-BAL-HEADING1.
+000806     05  FILLER              PIC X(80)   VALUE
+000807         'BCHCTL - END OF JOB BALANCING REPORT'.
+000808 01  WS-BAL-HEADING2.
+000809     05  FILLER              PIC X(80)   VALUE
+000810         '-------------------------------------'.
+000811
+000812 01  WS-BAL-JOBS-LINE.
+000813     05  FILLER              PIC X(24)   VALUE
+000814         'JOBS PROCESSED:         '.
+000815     05  WS-BAL-JOBS         PIC Z(7)9.
+000816     05  FILLER              PIC X(48)   VALUE SPACES.
+000817
+000818 01  WS-BAL-DAYFLAG-LINE.
+000819     05  FILLER              PIC X(24)   VALUE
+000820         'DAY-FLAG TOTAL:         '.
+000821     05  WS-BAL-DAYFLAG      PIC Z(9)9.
+000822     05  FILLER              PIC X(46)   VALUE SPACES.
+000823
+000824 01  WS-BAL-RED-LINE.
+000825     05  FILLER              PIC X(24)   VALUE
+000826         'AREA-RED TOTAL:         '.
+000827     05  WS-BAL-RED          PIC Z(11)9.
+000828     05  FILLER              PIC X(44)   VALUE SPACES.
+000829
+000830 01  WS-BAL-BLUE-LINE.
+000831     05  FILLER              PIC X(24)   VALUE
+000832         'AREA-BLUE TOTAL:        '.
+000833     05  WS-BAL-BLUE         PIC Z(11)9.
+000834     05  FILLER              PIC X(44)   VALUE SPACES.
+000835
+000836 01  WS-BAL-GREEN-LINE.
+000837     05  FILLER              PIC X(24)   VALUE
+000838         'AREA-GREEN TOTAL:       '.
+000839     05  WS-BAL-GREEN        PIC Z(11)9.
+000840     05  FILLER              PIC X(44)   VALUE SPACES.
+000841
+000842 01  WS-BAL-STOCK-LINE.
+000843     05  FILLER              PIC X(24)   VALUE
+000844         'STOCK AREA TOTAL:       '.
+000845     05  WS-BAL-STOCK        PIC Z(11)9.
+000846     05  FILLER              PIC X(44)   VALUE SPACES.
+000847
+000848 01  WS-BAL-BCHOUT-LINE.
+000849     05  FILLER              PIC X(24)   VALUE
+000851         'BCHOUT RECORDS WRITTEN: '.
+000852     05  WS-BAL-BCHOUT       PIC Z(7)9.
+000853     05  FILLER              PIC X(48)   VALUE SPACES.
+000854
+000855 01  WS-BAL-TOF-REJ-LINE.
+000856     05  FILLER              PIC X(24)   VALUE
+000857         'N REJECTED (TOFEXC):    '.
+000858     05  WS-BAL-TOF-REJ      PIC Z(7)9.
+000859     05  FILLER              PIC X(48)   VALUE SPACES.
+000861
+000862 01  WS-BAL-REC-REJ-LINE.
+000863     05  FILLER              PIC X(24)   VALUE
+000864         'PANELS REJ (RECDEX):    '.
+000865     05  WS-BAL-REC-REJ      PIC Z(7)9.
+000866     05  FILLER              PIC X(48)   VALUE SPACES.
+000867
+000868 01  WS-BAL-TIE-LINE.
+000869     05  FILLER              PIC X(24)   VALUE
+000871         'BALANCE STATUS:         '.
+000872     05  WS-BAL-TIE-STATUS   PIC X(11).
+000873     05  FILLER              PIC X(45)   VALUE SPACES.
+000874
+000850 LINKAGE SECTION.
+000840 01  PARM-AREA.
+000850     05  PARM-LENGTH         PIC 9(04) COMP.
+000860     05  PARM-TEXT           PIC X(08).
+000870
+000880 PROCEDURE DIVISION USING PARM-AREA.
+000890*****************************************************************
+000900* 0000-MAINLINE
+000910*****************************************************************
+000920 0000-MAINLINE.
+000930     IF PARM-LENGTH > 0 AND PARM-TEXT (1:7) = 'RESTART'
+000940         SET WS-RESTART-YES TO TRUE
+000950     END-IF
+000960     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000970     PERFORM 2000-PROCESS-JOB THRU 2000-EXIT
+000980         UNTIL WS-EOF-YES
+000990     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001000     GOBACK.
+001010
+001020*-----------------------------------------------------------------
+001030* 1000-INITIALIZE
+001040*-----------------------------------------------------------------
+001050 1000-INITIALIZE.
+001060     OPEN INPUT JOB-FILE
+001070     IF WS-RESTART-YES
+001080         PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+001090         OPEN EXTEND REPORT-FILE
+001100     ELSE
+001110         MOVE ZERO TO WS-LAST-CKPT-JOB
+001120         OPEN OUTPUT REPORT-FILE
+001130     END-IF
+001140     PERFORM 2900-READ-JOB THRU 2900-EXIT
+001150     PERFORM 2950-SKIP-CHECKPOINTED THRU 2950-EXIT
+001160         UNTIL WS-EOF-YES
+001170             OR BCH-JOB-NUMBER > WS-LAST-CKPT-JOB.
+001180 1000-EXIT.
+001190     EXIT.
+001200
+001210*-----------------------------------------------------------------
+001220* 1100-READ-CHECKPOINT - recovers the last job number completed
+001230* by the run being restarted.
+001240*-----------------------------------------------------------------
+001250 1100-READ-CHECKPOINT.
+001260     OPEN INPUT CHECKPOINT-FILE
+001270     READ CHECKPOINT-FILE
+001280         AT END
+001290             MOVE ZERO TO WS-LAST-CKPT-JOB
+001300         NOT AT END
+001310             MOVE BCH-CKPT-LAST-JOB TO WS-LAST-CKPT-JOB
+001320     END-READ
+001330     CLOSE CHECKPOINT-FILE.
+001340 1100-EXIT.
+001350     EXIT.
+001360
+001370*-----------------------------------------------------------------
+001380* 2000-PROCESS-JOB - calls both calculations for one job record,
+001390* writes the combined scheduling-report record, and checkpoints.
+001395* A panel SOLUTION rejects to RECDEX comes back with RESULT and
+001396* every AREA-* field zero, so BCH-OUT-RECORD and the BCHIWRT
+001397* posting are both skipped for that job rather than carrying a
+001398* zeroed, meaningless line into BCHOUT/BCHIDX; the balancing
+001399* report at 9100-WRITE-BALANCE-REPORT foots BCHOUT records
+001400* written against jobs read and panels rejected so a run that
+001401* silently drops a panel does not look balanced by accident.
+001402*-----------------------------------------------------------------
+001410 2000-PROCESS-JOB.
+001411     MOVE 'N' TO WS-TOF-REJECT-SW
+001412     MOVE 'N' TO WS-REC-REJECT-SW
+001420     MOVE BCH-JOB-N TO WS-N
+001430     INITIALIZE WS-DAY-FLAG
+001440     CALL 'SOLUTION' USING BY CONTENT WS-N
+001450                           BY REFERENCE WS-DAY-FLAG
+001460     END-CALL
+001465     IF WS-N < 0
+001466         MOVE 'Y' TO WS-TOF-REJECT-SW
+001467         ADD 1 TO WS-BAL-TOF-REJ-COUNT
+001468     END-IF
+001470
+001480     MOVE BCH-JOB-A TO A
+001490     MOVE BCH-JOB-B TO B
+001495     MOVE BCH-JOB-UNIT-CODE TO UNIT-CODE
+001500     INITIALIZE RESULT
+001510     CALL 'solution' USING BY CONTENT A
+001520                           BY CONTENT B
+001530                           BY REFERENCE RESULT
+001535                           BY CONTENT UNIT-CODE
+001536                           BY REFERENCE AREA-RED
+001537                           BY REFERENCE AREA-BLUE
+001538                           BY REFERENCE AREA-GREEN
+001540     END-CALL
+001545     IF RESULT = 0 AND AREA-RED = 0
+001546             AND AREA-BLUE = 0 AND AREA-GREEN = 0
+001547         MOVE 'Y' TO WS-REC-REJECT-SW
+001548         ADD 1 TO WS-BAL-REC-REJ-COUNT
+001549     END-IF
+001550
+001555     IF NOT WS-REC-REJECTED
+001560         MOVE BCH-JOB-NUMBER TO BCH-OUT-JOB-NUMBER
+001570         MOVE WS-DAY-FLAG TO BCH-OUT-DAY-FLAG
+001580         MOVE RESULT TO BCH-OUT-AREA-TOTAL
+001590         WRITE BCH-OUT-RECORD
+001591         ADD 1 TO WS-BAL-BCHOUT-COUNT
+001595
+001596         CALL 'BCHIWRT' USING BY CONTENT BCH-JOB-NUMBER
+001597                              BY CONTENT AREA-RED
+001598                              BY CONTENT AREA-BLUE
+002203                              BY CONTENT AREA-GREEN
+001599                              BY CONTENT RESULT
+001600                              BY REFERENCE WS-IDX-STATUS
+001601         END-CALL
+001602
+001611         ADD WS-DAY-FLAG TO WS-BAL-DAYFLAG-TOTAL
+001612         ADD AREA-RED TO WS-BAL-RED-TOTAL
+001613         ADD AREA-BLUE TO WS-BAL-BLUE-TOTAL
+001614         ADD AREA-GREEN TO WS-BAL-GREEN-TOTAL
+001615         ADD RESULT TO WS-BAL-STOCK-TOTAL
+001616     END-IF
+001610     ADD 1 TO WS-JOB-COUNT
+001620     PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT
+001630     PERFORM 2900-READ-JOB THRU 2900-EXIT.
+001640 2000-EXIT.
+001650     EXIT.
+001660
+001670*-----------------------------------------------------------------
+001680* 2800-WRITE-CHECKPOINT - records the job just completed as the
+001690* restart point.
+001700*-----------------------------------------------------------------
+001710 2800-WRITE-CHECKPOINT.
+001720     OPEN OUTPUT CHECKPOINT-FILE
+001730     MOVE BCH-JOB-NUMBER TO BCH-CKPT-LAST-JOB
+001740     WRITE BCH-CKPT-RECORD
+001750     CLOSE CHECKPOINT-FILE.
+001760 2800-EXIT.
+001770     EXIT.
+001780
+001790*-----------------------------------------------------------------
+001800* 2900-READ-JOB
+001810*-----------------------------------------------------------------
+001820 2900-READ-JOB.
+001830     READ JOB-FILE
+001840         AT END
+001850             MOVE 'Y' TO WS-EOF-SW
+001860     END-READ.
+001870 2900-EXIT.
+001880     EXIT.
+001890
+001900*-----------------------------------------------------------------
+001910* 2950-SKIP-CHECKPOINTED - on restart, fast-forwards past job
+001920* records that were already processed before the abend.
+001930*-----------------------------------------------------------------
+001940 2950-SKIP-CHECKPOINTED.
+001950     PERFORM 2900-READ-JOB THRU 2900-EXIT.
+001960 2950-EXIT.
+001970     EXIT.
+001980
+001990*-----------------------------------------------------------------
+002000* 9000-TERMINATE
+002010*-----------------------------------------------------------------
+002020 9000-TERMINATE.
+002030     CLOSE JOB-FILE
+002040     CLOSE REPORT-FILE
+002041     PERFORM 9100-WRITE-BALANCE-REPORT THRU 9100-EXIT
+002050     DISPLAY 'BCHCTL - JOB RECORDS PROCESSED: ' WS-JOB-COUNT.
+002060 9000-EXIT.
+002070     EXIT.
+002071
+002072*-----------------------------------------------------------------
+002073* 9100-WRITE-BALANCE-REPORT - prints the end-of-job balancing
+002074* report to BCHBAL.
+002075*-----------------------------------------------------------------
+002076 9100-WRITE-BALANCE-REPORT.
+002077     OPEN OUTPUT BALANCE-REPORT-FILE
+002078     MOVE WS-BAL-HEADING1 TO BAL-REPORT-LINE
+002079     WRITE BAL-REPORT-LINE
+002080     MOVE WS-BAL-HEADING2 TO BAL-REPORT-LINE
+002081     WRITE BAL-REPORT-LINE
+002082     MOVE WS-JOB-COUNT TO WS-BAL-JOBS
+002083     MOVE WS-BAL-JOBS-LINE TO BAL-REPORT-LINE
+002084     WRITE BAL-REPORT-LINE
+002085     MOVE WS-BAL-DAYFLAG-TOTAL TO WS-BAL-DAYFLAG
+002086     MOVE WS-BAL-DAYFLAG-LINE TO BAL-REPORT-LINE
+002087     WRITE BAL-REPORT-LINE
+002088     MOVE WS-BAL-RED-TOTAL TO WS-BAL-RED
+002089     MOVE WS-BAL-RED-LINE TO BAL-REPORT-LINE
+002090     WRITE BAL-REPORT-LINE
+002091     MOVE WS-BAL-BLUE-TOTAL TO WS-BAL-BLUE
+002092     MOVE WS-BAL-BLUE-LINE TO BAL-REPORT-LINE
+002093     WRITE BAL-REPORT-LINE
+002094     MOVE WS-BAL-GREEN-TOTAL TO WS-BAL-GREEN
+002095     MOVE WS-BAL-GREEN-LINE TO BAL-REPORT-LINE
+002096     WRITE BAL-REPORT-LINE
+002097     MOVE WS-BAL-STOCK-TOTAL TO WS-BAL-STOCK
+002098     MOVE WS-BAL-STOCK-LINE TO BAL-REPORT-LINE
+002099     WRITE BAL-REPORT-LINE
+002191     MOVE WS-BAL-BCHOUT-COUNT TO WS-BAL-BCHOUT
+002192     MOVE WS-BAL-BCHOUT-LINE TO BAL-REPORT-LINE
+002193     WRITE BAL-REPORT-LINE
+002194     MOVE WS-BAL-TOF-REJ-COUNT TO WS-BAL-TOF-REJ
+002195     MOVE WS-BAL-TOF-REJ-LINE TO BAL-REPORT-LINE
+002196     WRITE BAL-REPORT-LINE
+002197     MOVE WS-BAL-REC-REJ-COUNT TO WS-BAL-REC-REJ
+002198     MOVE WS-BAL-REC-REJ-LINE TO BAL-REPORT-LINE
+002199     WRITE BAL-REPORT-LINE
+002200     PERFORM 9150-SET-TIE-STATUS THRU 9150-EXIT
+002201     MOVE WS-BAL-TIE-LINE TO BAL-REPORT-LINE
+002202     WRITE BAL-REPORT-LINE
+002100     CLOSE BALANCE-REPORT-FILE.
+002101 9100-EXIT.
+002102     EXIT.
+
+002210*-----------------------------------------------------------------
+002211* 9150-SET-TIE-STATUS - every job read either comes out as a
+002212* BCHOUT record or a RECDEX panel rejection (a rejected N still
+002213* writes BCHOUT, just with a zero day-flag, since only the
+002214* rectangle-rotation edit suppresses the record entirely); if
+002215* those two totals do not foot against jobs read, the run did
+002216* not process every job the way it looks like it did.
+002217*-----------------------------------------------------------------
+002220 9150-SET-TIE-STATUS.
+002230     IF WS-JOB-COUNT = WS-BAL-BCHOUT-COUNT + WS-BAL-REC-REJ-COUNT
+002240         MOVE 'BALANCED' TO WS-BAL-TIE-STATUS
+002250     ELSE
+002260         MOVE 'OUT OF BAL' TO WS-BAL-TIE-STATUS
+002270         DISPLAY 'BCHCTL - BALANCING REPORT OUT OF BALANCE - '
+002280             'JOBS=' WS-JOB-COUNT
+002290             ' BCHOUT=' WS-BAL-BCHOUT-COUNT
+002300             ' REJECTED=' WS-BAL-REC-REJ-COUNT
+002310     END-IF.
+002320 9150-EXIT.
+002330     EXIT.
