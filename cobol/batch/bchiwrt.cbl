@@ -0,0 +1,86 @@
+000010*****************************************************************
+000020* PROGRAM-ID : BCHIWRT                                         *
+000030* AUTHOR     : M. PRZYBYLSKI, SCHEDULING SYSTEMS               *
+000040* INSTALLATION : CUTTING-SHOP SYSTEMS                          *
+000050* DATE-WRITTEN : 2026-08-09                                    *
+000060*                                                               *
+000070* FUNCTION : Writes one job's areas and stock total to the      *
+000080*   BCHIDX indexed lookup file, keyed by job number, so         *
+000090*   BCHINQ can answer an online inquiry for that job without    *
+000100*   waiting for the next scheduling report to print.            *
+000110*****************************************************************
+000120 IDENTIFICATION DIVISION.
+000130 PROGRAM-ID. BCHIWRT.
+000140 AUTHOR. M. PRZYBYLSKI, SCHEDULING SYSTEMS.
+000150 INSTALLATION. CUTTING-SHOP SYSTEMS.
+000160 DATE-WRITTEN. 2026-08-09.
+000170 DATE-COMPILED.
+000180
+000190*-----------------------------------------------------------------
+000200* MODIFICATION HISTORY
+000210* DATE       BY   DESCRIPTION
+000220* 2026-08-09 MPR  Initial version.
+000230* 2026-08-09 MPR  Added AREA-GREEN to the posted record now that
+000232*                 the third candidate area exists, so BCHINQ can
+000234*                 answer for it too.
+000236*-----------------------------------------------------------------
+000240
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT BCH-IDX-FILE ASSIGN TO BCHIDX
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS DYNAMIC
+000310         RECORD KEY IS BCH-IDX-JOB-NUMBER
+000320         FILE STATUS IS WS-IDX-FILE-STATUS.
+000330
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  BCH-IDX-FILE.
+000370     COPY BCHIDX.
+000380
+000390 WORKING-STORAGE SECTION.
+000400 77  WS-IDX-FILE-STATUS  PIC X(02)      VALUE SPACES.
+000410
+000420 LINKAGE SECTION.
+000430 01  JOB-NUMBER          PIC 9(08).
+000440 01  AREA-RED            PIC 9(08).
+000450 01  AREA-BLUE           PIC 9(08).
+000455 01  AREA-GREEN          PIC 9(08).
+000460 01  RESULT              PIC 9(10).
+000470 01  STATUS-CODE         PIC X(02).
+000480
+000490 PROCEDURE DIVISION USING JOB-NUMBER AREA-RED AREA-BLUE
+000495         AREA-GREEN RESULT STATUS-CODE.
+000510*****************************************************************
+000520* 0000-MAINLINE
+000530*****************************************************************
+000540 0000-MAINLINE.
+000550     MOVE '00' TO STATUS-CODE
+000560     OPEN I-O BCH-IDX-FILE
+000570     IF WS-IDX-FILE-STATUS = '35'
+000580         OPEN OUTPUT BCH-IDX-FILE
+000590         CLOSE BCH-IDX-FILE
+000600         OPEN I-O BCH-IDX-FILE
+000610     END-IF
+000620     IF WS-IDX-FILE-STATUS NOT = '00'
+000630         MOVE WS-IDX-FILE-STATUS TO STATUS-CODE
+000640         GO TO 0000-EXIT
+000650     END-IF
+000660
+000670     MOVE JOB-NUMBER TO BCH-IDX-JOB-NUMBER
+000680     MOVE AREA-RED TO BCH-IDX-AREA-RED
+000690     MOVE AREA-BLUE TO BCH-IDX-AREA-BLUE
+000695     MOVE AREA-GREEN TO BCH-IDX-AREA-GREEN
+000700     MOVE RESULT TO BCH-IDX-RESULT
+000710     WRITE BCH-IDX-RECORD
+000720         INVALID KEY
+000730             REWRITE BCH-IDX-RECORD
+000740                 INVALID KEY
+000750                     MOVE '99' TO STATUS-CODE
+000760             END-REWRITE
+000770     END-WRITE
+000780
+000790     CLOSE BCH-IDX-FILE.
+000800 0000-EXIT.
+000810     GOBACK.
