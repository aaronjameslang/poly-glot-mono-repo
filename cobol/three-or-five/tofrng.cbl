@@ -0,0 +1,282 @@
+000010*****************************************************************
+000020* PROGRAM-ID : TOFRNG                                          *
+000030* AUTHOR     : M. PRZYBYLSKI, SCHEDULING SYSTEMS               *
+000040* INSTALLATION : CUTTING-SHOP SYSTEMS                          *
+000050* DATE-WRITTEN : 2026-08-09                                    *
+000060*                                                               *
+000070* FUNCTION : Runs the three-or-five SOLUTION across a range of  *
+000080*   N values instead of the handful of cases compiled into      *
+000090*   TESTS, so the floor can rerun any range on demand without    *
+000100*   a recompile. The range and run-id come from the TOFRCTL      *
+000110*   control card, or from the EXEC PGM PARM when one is          *
+000120*   supplied, and each N's RESULT is both persisted to TOFHIST   *
+000130*   (via TOFHWRT) and printed on a control-total report.         *
+000140*                                                               *
+000150*   Checkpoints the last N completed to TOFRCKPT, keyed by the   *
+000160*   run's own run-id, after every N - so a run that abends        *
+000170*   partway through resumes right after its last checkpoint       *
+000180*   when resubmitted with the same run-id, instead of starting    *
+000190*   the whole range over. Unlike BCHCKPT's single restart point,  *
+000200*   a keyed checkpoint lets more than one range run keep its own  *
+000210*   restart point at once.                                       *
+000220*****************************************************************
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. TOFRNG.
+000250 AUTHOR. M. PRZYBYLSKI, SCHEDULING SYSTEMS.
+000260 INSTALLATION. CUTTING-SHOP SYSTEMS.
+000270 DATE-WRITTEN. 2026-08-09.
+000280 DATE-COMPILED.
+000290
+000300*-----------------------------------------------------------------
+000310* MODIFICATION HISTORY
+000320* DATE       BY   DESCRIPTION
+000330* 2026-08-09 MPR  Initial version.
+000340* 2026-08-09 MPR  Added TOFRCKPT run-id checkpoint/restart support.
+000350*-----------------------------------------------------------------
+000360
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT CONTROL-FILE ASSIGN TO TOFRCTL
+000410         ORGANIZATION IS SEQUENTIAL.
+000420     SELECT REPORT-FILE ASSIGN TO TOFRRPT
+000430         ORGANIZATION IS SEQUENTIAL.
+000440     SELECT CHECKPOINT-FILE ASSIGN TO TOFRCKPT
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS DYNAMIC
+000470         RECORD KEY IS TOF-CKPT-RUN-ID
+000480         FILE STATUS IS WS-CKPT-STATUS.
+000490
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  CONTROL-FILE
+000530     RECORDING MODE IS F.
+000540     COPY TOFRCTL.
+000550
+000560 FD  REPORT-FILE
+000570     RECORDING MODE IS F.
+000580 01  REPORT-LINE                 PIC X(60).
+000590
+000600 FD  CHECKPOINT-FILE.
+000610     COPY TOFRCKPT.
+000620
+000630 WORKING-STORAGE SECTION.
+000640*-----------------------------------------------------------------
+000650* SWITCHES
+000660*-----------------------------------------------------------------
+000670 77  WS-RESTART-SW       PIC X(01)      VALUE 'N'.
+000680     88  WS-RESTART-YES                 VALUE 'Y'.
+000690
+000700*-----------------------------------------------------------------
+000710* RUN CONTROL
+000720*-----------------------------------------------------------------
+000730 77  WS-RUN-DATE         PIC 9(08)      VALUE ZERO.
+000740 01  WS-RUN-ID           PIC X(08)      VALUE SPACES.
+000750 01  WS-LO-N             PIC S9(08)     VALUE ZERO.
+000760 01  WS-HI-N             PIC S9(08)     VALUE ZERO.
+000770 01  WS-N                PIC S9(08)     VALUE ZERO.
+000780 01  WS-RESULT           PIC 9(08)      VALUE ZERO.
+000790 01  WS-HIST-STATUS      PIC X(02)      VALUE SPACES.
+000800 01  WS-CKPT-STATUS      PIC X(02)      VALUE SPACES.
+000810 01  WS-LAST-CKPT-N      PIC S9(08)     VALUE ZERO.
+000820
+000830*-----------------------------------------------------------------
+000840* COUNTERS
+000850*-----------------------------------------------------------------
+000860 77  WS-REC-COUNT        PIC 9(08) COMP VALUE ZERO.
+000870 77  WS-GRAND-TOTAL      PIC 9(12)      VALUE ZERO.
+000880
+000890*-----------------------------------------------------------------
+000900* REPORT LINE - HEADING
+000910*-----------------------------------------------------------------
+000920 01  WS-HEADING1.
+000930     05  FILLER              PIC X(60)   VALUE
+000940         '     N       RESULT'.
+000950 01  WS-HEADING2.
+000960     05  FILLER              PIC X(60)   VALUE
+000970         '--------   --------'.
+000980
+000990*-----------------------------------------------------------------
+001000* REPORT LINE - DETAIL
+001010*-----------------------------------------------------------------
+001020 01  WS-DETAIL-LINE.
+001030     05  WS-D-N              PIC -(7)9.
+001040     05  FILLER              PIC X(03)   VALUE SPACES.
+001050     05  WS-D-RESULT         PIC Z(7)9.
+001060     05  FILLER              PIC X(38)   VALUE SPACES.
+001070
+001080*-----------------------------------------------------------------
+001090* REPORT LINE - CONTROL TOTALS
+001100*-----------------------------------------------------------------
+001110 01  WS-COUNT-LINE.
+001120     05  FILLER              PIC X(20)   VALUE
+001130         'VALUES OF N RUN:    '.
+001140     05  WS-C-COUNT          PIC Z(7)9.
+001150     05  FILLER              PIC X(33)   VALUE SPACES.
+001160
+001170 01  WS-TOTAL-LINE.
+001180     05  FILLER              PIC X(20)   VALUE
+001190         'GRAND TOTAL RESULT: '.
+001200     05  WS-T-TOTAL          PIC Z(10)9.
+001210     05  FILLER              PIC X(29)   VALUE SPACES.
+001220
+001230 LINKAGE SECTION.
+001240 01  PARM-AREA.
+001250     05  PARM-LENGTH         PIC 9(04) COMP.
+001260     05  PARM-TEXT.
+001270         10  PARM-RUN-ID     PIC X(08).
+001280         10  PARM-LO-N       PIC 9(08).
+001290         10  PARM-HI-N       PIC 9(08).
+001300
+001310 PROCEDURE DIVISION USING PARM-AREA.
+001320*****************************************************************
+001330* 0000-MAINLINE
+001340*****************************************************************
+001350 0000-MAINLINE.
+001360     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001370     PERFORM 2000-PROCESS-N THRU 2000-EXIT
+001380         VARYING WS-N FROM WS-LO-N BY 1
+001390         UNTIL WS-N > WS-HI-N
+001400     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001410     GOBACK.
+001420
+001430*-----------------------------------------------------------------
+001440* 1000-INITIALIZE - the PARM overrides TOFRCTL when the caller
+001450* supplied a full twenty-four-character run-id/low/high PARM;
+001460* otherwise the run-id and range come from the TOFRCTL control
+001470* card. Once the run-id is known, TOFRCKPT is checked for a
+001480* prior checkpoint under that same run-id and, if found, the
+001490* range resumes right after it instead of at the control card's
+001500* low N.
+001510*-----------------------------------------------------------------
+001520 1000-INITIALIZE.
+001530     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+001540     IF PARM-LENGTH = 24
+001550         MOVE PARM-RUN-ID TO WS-RUN-ID
+001560         MOVE PARM-LO-N TO WS-LO-N
+001570         MOVE PARM-HI-N TO WS-HI-N
+001580     ELSE
+001590         PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT
+001600     END-IF
+001610
+001620     PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT
+001630     IF WS-RESTART-YES
+001640         COMPUTE WS-LO-N = WS-LAST-CKPT-N + 1
+001650         OPEN EXTEND REPORT-FILE
+001660     ELSE
+001670         OPEN OUTPUT REPORT-FILE
+001680         MOVE WS-HEADING1 TO REPORT-LINE
+001690         WRITE REPORT-LINE
+001700         MOVE WS-HEADING2 TO REPORT-LINE
+001710         WRITE REPORT-LINE
+001720     END-IF.
+001730 1000-EXIT.
+001740     EXIT.
+001750
+001760*-----------------------------------------------------------------
+001770* 1100-READ-CONTROL-CARD
+001780*-----------------------------------------------------------------
+001790 1100-READ-CONTROL-CARD.
+001800     OPEN INPUT CONTROL-FILE
+001810     READ CONTROL-FILE
+001820         AT END
+001830             DISPLAY 'TOFRNG - NO CONTROL RECORD, NOTHING TO RUN'
+001840             MOVE SPACES TO WS-RUN-ID
+001850             MOVE 1 TO WS-LO-N
+001860             MOVE 0 TO WS-HI-N
+001870         NOT AT END
+001880             MOVE TOF-RANGE-RUN-ID TO WS-RUN-ID
+001890             MOVE TOF-RANGE-LO-N TO WS-LO-N
+001900             MOVE TOF-RANGE-HI-N TO WS-HI-N
+001910     END-READ
+001920     CLOSE CONTROL-FILE.
+001930 1100-EXIT.
+001940     EXIT.
+001950
+001960*-----------------------------------------------------------------
+001970* 1200-READ-CHECKPOINT - looks up this run-id's own restart
+001980* point, if TOFRCKPT has one.
+001990*-----------------------------------------------------------------
+002000 1200-READ-CHECKPOINT.
+002010     OPEN I-O CHECKPOINT-FILE
+002020     IF WS-CKPT-STATUS = '35'
+002030         OPEN OUTPUT CHECKPOINT-FILE
+002040         CLOSE CHECKPOINT-FILE
+002050         OPEN I-O CHECKPOINT-FILE
+002060     END-IF
+002070     MOVE WS-RUN-ID TO TOF-CKPT-RUN-ID
+002080     READ CHECKPOINT-FILE
+002090         INVALID KEY
+002100             MOVE 'N' TO WS-RESTART-SW
+002110         NOT INVALID KEY
+002120             MOVE 'Y' TO WS-RESTART-SW
+002130             MOVE TOF-CKPT-LAST-N TO WS-LAST-CKPT-N
+002140     END-READ
+002150     CLOSE CHECKPOINT-FILE.
+002160 1200-EXIT.
+002170     EXIT.
+002180
+002190*-----------------------------------------------------------------
+002200* 2000-PROCESS-N - runs SOLUTION for one N, persists it to
+002210* TOFHIST, prints one detail line, and checkpoints the run.
+002220*-----------------------------------------------------------------
+002230 2000-PROCESS-N.
+002240     INITIALIZE WS-RESULT
+002250     CALL 'SOLUTION' USING BY CONTENT WS-N
+002260                           BY REFERENCE WS-RESULT
+002270     END-CALL
+002280
+002290     CALL 'TOFHWRT' USING BY CONTENT WS-RUN-DATE
+002300                          BY CONTENT WS-N
+002310                          BY CONTENT WS-RESULT
+002320                          BY REFERENCE WS-HIST-STATUS
+002330     END-CALL
+002340
+002350     MOVE WS-N TO WS-D-N
+002360     MOVE WS-RESULT TO WS-D-RESULT
+002370     MOVE WS-DETAIL-LINE TO REPORT-LINE
+002380     WRITE REPORT-LINE
+002390     ADD 1 TO WS-REC-COUNT
+002400     ADD WS-RESULT TO WS-GRAND-TOTAL
+002410     PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT.
+002420 2000-EXIT.
+002430     EXIT.
+002440
+002450*-----------------------------------------------------------------
+002460* 2800-WRITE-CHECKPOINT - records the N just completed as this
+002470* run-id's restart point.
+002480*-----------------------------------------------------------------
+002490 2800-WRITE-CHECKPOINT.
+002500     OPEN I-O CHECKPOINT-FILE
+002510     IF WS-CKPT-STATUS = '35'
+002520         OPEN OUTPUT CHECKPOINT-FILE
+002530         CLOSE CHECKPOINT-FILE
+002540         OPEN I-O CHECKPOINT-FILE
+002550     END-IF
+002560     MOVE WS-RUN-ID TO TOF-CKPT-RUN-ID
+002570     MOVE WS-N TO TOF-CKPT-LAST-N
+002580     WRITE TOF-CKPT-RECORD
+002590         INVALID KEY
+002600             REWRITE TOF-CKPT-RECORD
+002610     END-WRITE
+002620     CLOSE CHECKPOINT-FILE.
+002630 2800-EXIT.
+002640     EXIT.
+002650
+002660*-----------------------------------------------------------------
+002670* 9000-TERMINATE
+002680*-----------------------------------------------------------------
+002690 9000-TERMINATE.
+002700     MOVE WS-REC-COUNT TO WS-C-COUNT
+002710     MOVE WS-COUNT-LINE TO REPORT-LINE
+002720     WRITE REPORT-LINE
+002730     MOVE WS-GRAND-TOTAL TO WS-T-TOTAL
+002740     MOVE WS-TOTAL-LINE TO REPORT-LINE
+002750     WRITE REPORT-LINE
+002760     CLOSE REPORT-FILE
+002770     DISPLAY 'TOFRNG - RUN-ID ' WS-RUN-ID ' N RANGE ' WS-LO-N
+002780         ' TO ' WS-HI-N ' - VALUES RUN: ' WS-REC-COUNT.
+002790 9000-EXIT.
+002800     EXIT.
+002810
+002820 END PROGRAM TOFRNG.
