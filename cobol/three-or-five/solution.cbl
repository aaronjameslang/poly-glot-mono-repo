@@ -1,30 +1,351 @@
-      * Count the sum of all numbers from 1 to N that are multiples of 3 or 5
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOLUTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 R3    PIC 9(1) VALUE 0.
-       01 R5    PIC 9(1) VALUE 0.
-       01 I        PIC 9(3) VALUE 0.
-
-       LINKAGE SECTION.
-       01 N           PIC S9(8).
-       01 RESULT      PIC 9(8).
-
-       PROCEDURE DIVISION USING N RESULT.
-       MAIN-PROCEDURE.
-           MOVE 0 TO RESULT
-           MOVE 0 TO I
-           PERFORM LOOP UNTIL I >= N
-           GOBACK.
-
-       LOOP.
-           COMPUTE R3 = FUNCTION MOD(I, 3)
-           COMPUTE R5 = FUNCTION MOD(I, 5)
-
-           IF R3 = 0 OR R5 = 0
-               ADD I TO RESULT
-           END-IF
-
-           ADD 1 TO I.
+000010*****************************************************************
+000020* PROGRAM-ID : SOLUTION                                        *
+000030* AUTHOR     : M. PRZYBYLSKI, SCHEDULING SYSTEMS               *
+000040* INSTALLATION : CUTTING-SHOP SYSTEMS                          *
+000050* DATE-WRITTEN : 2024-02-11                                    *
+000060*                                                               *
+000070* FUNCTION : Sums every whole number from 1 to N-1 that is a   *
+000080*   multiple of any divisor in the DIVTBL parameter file        *
+000090*   (today: 3 and 5) - the scheduling rule for which job        *
+000100*   numbers get flagged for special handling.                   *
+000110*****************************************************************
+000120 IDENTIFICATION DIVISION.
+000130 PROGRAM-ID. SOLUTION.
+000140 AUTHOR. M. PRZYBYLSKI, SCHEDULING SYSTEMS.
+000150 INSTALLATION. CUTTING-SHOP SYSTEMS.
+000160 DATE-WRITTEN. 2024-02-11.
+000170 DATE-COMPILED.
+000180
+000190*-----------------------------------------------------------------
+000200* MODIFICATION HISTORY
+000210* DATE       BY   DESCRIPTION
+000220* 2024-02-11 MPR  Initial version.
+000230* 2026-08-09 MPR  Divisors are now read from the DIVTBL parameter
+000240*                 file instead of being compiled into the LOOP
+000250*                 paragraph, so ops can change the scheduling
+000260*                 rule without a recompile. Falls back to the
+000270*                 long-standing 3/5 rule if DIVTBL is absent.
+000280* 2026-08-09 MPR  Negative N is now rejected to the TOFEXC
+000290*                 exception file with a reason code instead of
+000300*                 silently returning RESULT = 0, so a rejected
+000310*                 run can no longer be mistaken for a legitimate
+000320*                 zero-day total.
+000330* 2026-08-09 MPR  LOOP replaced by a closed-form calculation
+000340*                 (inclusion-exclusion over every combination of
+000350*                 loaded divisors) so RESULT no longer costs one
+000360*                 iteration per unit of N - job counts are now
+000370*                 running in the tens of thousands and the old
+000380*                 per-I loop had become the batch window's long
+000390*                 pole. Generalized to the whole DIVTBL table,
+000400*                 not just 3 and 5, since the divisor table was
+000410*                 already made configurable above; verified to
+000420*                 match every TESTS case for the 3/5 rule.
+000422* 2026-08-09 MPR  An N whose closed-form total does not fit in
+000424*                 the 8-digit RESULT field is now rejected to
+000426*                 TOFEXC the same way a negative N already is,
+000428*                 instead of abending the whole batch window.
+000430*-----------------------------------------------------------------
+000440
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT DIVISOR-FILE ASSIGN TO DIVTBL
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS WS-DIVISOR-FILE-STATUS.
+000510     SELECT EXCEPTION-FILE ASSIGN TO TOFEXC
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS WS-EXC-FILE-STATUS.
+000540
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  DIVISOR-FILE
+000580     RECORDING MODE IS F.
+000590     COPY DIVTAB.
+000600
+000610 FD  EXCEPTION-FILE
+000620     RECORDING MODE IS F.
+000630     COPY TOFEXC.
+000640
+000650 WORKING-STORAGE SECTION.
+000660*-----------------------------------------------------------------
+000670* SWITCHES
+000680*-----------------------------------------------------------------
+000690 77  WS-DIVISOR-EOF-SW   PIC X(01)      VALUE 'N'.
+000700     88  WS-DIVISOR-EOF-YES             VALUE 'Y'.
+000710
+000720*-----------------------------------------------------------------
+000730* DIVISOR TABLE - LOADED FROM DIVTBL AT ENTRY
+000740*-----------------------------------------------------------------
+000750 77  WS-DIVISOR-FILE-STATUS PIC X(02)   VALUE SPACES.
+000760 77  WS-DIVISOR-COUNT    PIC 9(02) COMP VALUE ZERO.
+000770 01  WS-DIVISOR-TABLE.
+000780     05  WS-DIVISOR-ENTRY OCCURS 10 TIMES
+000790             INDEXED BY DV-IDX.
+000800         10  WS-DIVISOR      PIC 9(02).
+000810
+000820*-----------------------------------------------------------------
+000830* EXCEPTION FILE WORK FIELDS
+000840*-----------------------------------------------------------------
+000850 77  WS-EXC-FILE-STATUS  PIC X(02)      VALUE SPACES.
+000860
+000870*-----------------------------------------------------------------
+000880* CLOSED-FORM SUBSET-SUM WORK FIELDS - see 3000-CLOSED-FORM-SUM.
+000890* RESULT is built as the inclusion-exclusion sum, over every
+000900* non-empty combination ("subset") of the loaded divisors, of
+000910* the sum of multiples of that combination's LCM below N. Each
+000920* subset is addressed by a bit-mask from 1 to 2**COUNT - 1,
+000930* where bit K set means divisor K participates in the subset.
+000935* Each subset's own multiple-sum is carried in a wider field than
+000936* RESULT, since a single divisor's multiple-sum can run well past
+000937* 8 digits even when the final signed total fits. The running
+000938* inclusion-exclusion total is accumulated the same way, in
+000939* WS-RESULT-ACCUM, since intermediate partial totals can also run
+000940* past 8 digits and back again before the final subset is folded
+000941* in - only the one MOVE into RESULT at the end of the loop is
+000942* guarded against overflow.
+000943*-----------------------------------------------------------------
+000950 77  WS-N-MINUS-1        PIC S9(08)     VALUE ZERO.
+000951 77  WS-RESULT-ACCUM     PIC S9(16)     VALUE ZERO.
+000960 77  WS-MASK-LIMIT       PIC 9(04) COMP VALUE ZERO.
+000970 77  WS-MASK             PIC 9(04) COMP VALUE ZERO.
+000980 77  WS-MASK-WORK        PIC 9(04) COMP VALUE ZERO.
+000990 77  WS-BIT              PIC 9(01)      VALUE ZERO.
+001000 77  WS-BIT-COUNT        PIC 9(02)      VALUE ZERO.
+001010 77  WS-SUBSET-LCM       PIC 9(08)      VALUE ZERO.
+001020 77  WS-SUBSET-K         PIC 9(08)      VALUE ZERO.
+001030 77  WS-SUBSET-SUM       PIC 9(16)      VALUE ZERO.
+001040 77  WS-GCD-A            PIC 9(08)      VALUE ZERO.
+001050 77  WS-GCD-B            PIC 9(08)      VALUE ZERO.
+001060 77  WS-GCD-X            PIC 9(08)      VALUE ZERO.
+001070 77  WS-GCD-Y            PIC 9(08)      VALUE ZERO.
+001080 77  WS-GCD-TEMP         PIC 9(08)      VALUE ZERO.
+001090 77  WS-GCD-RESULT       PIC 9(08)      VALUE ZERO.
+001100
+001110 LINKAGE SECTION.
+001120 01 N           PIC S9(8).
+001130 01 RESULT      PIC 9(8).
+001140
+001150 PROCEDURE DIVISION USING N RESULT.
+001160*****************************************************************
+001170* MAIN-PROCEDURE
+001180*****************************************************************
+001190 MAIN-PROCEDURE.
+001200     MOVE 0 TO RESULT
+001210     IF N < 0
+001220         PERFORM 1500-REJECT-BAD-N THRU 1500-EXIT
+001230         GO TO MAIN-PROCEDURE-EXIT
+001240     END-IF
+001250     PERFORM 1000-LOAD-DIVISORS THRU 1000-EXIT
+001260     PERFORM 3000-CLOSED-FORM-SUM THRU 3000-EXIT.
+001270 MAIN-PROCEDURE-EXIT.
+001280     GOBACK.
+001290
+001300*-----------------------------------------------------------------
+001310* 1500-REJECT-BAD-N - a negative N can never be a legitimate job
+001320* count, so it is logged to TOFEXC with a reason code instead of
+001330* flowing through as an indistinguishable RESULT = 0.
+001340*-----------------------------------------------------------------
+001350 1500-REJECT-BAD-N.
+001360     OPEN EXTEND EXCEPTION-FILE
+001370     IF WS-EXC-FILE-STATUS = '35' OR WS-EXC-FILE-STATUS = '05'
+001380         OPEN OUTPUT EXCEPTION-FILE
+001390         CLOSE EXCEPTION-FILE
+001400         OPEN EXTEND EXCEPTION-FILE
+001410     END-IF
+001420     MOVE N TO TOF-EXC-N
+001430     MOVE 'NG' TO TOF-EXC-REASON
+001440     WRITE TOF-EXC-RECORD
+001450     CLOSE EXCEPTION-FILE
+001460     DISPLAY 'SOLUTION - REJECTED N = ' N ' REASON = NEGATIVE N'.
+001470 1500-EXIT.
+001480     EXIT.
+001490
+001491*-----------------------------------------------------------------
+001492* 1600-REJECT-OVERFLOW-N - the closed-form total for this N (and
+001493* the divisors currently loaded) does not fit in the 8-digit
+001494* RESULT field. Logged to TOFEXC with a reason code the same way
+001495* 1500-REJECT-BAD-N logs a negative N, instead of abending the
+001496* whole batch window over one oversized job.
+001497*-----------------------------------------------------------------
+001498 1600-REJECT-OVERFLOW-N.
+001499     OPEN EXTEND EXCEPTION-FILE
+001501     IF WS-EXC-FILE-STATUS = '35' OR WS-EXC-FILE-STATUS = '05'
+001502         OPEN OUTPUT EXCEPTION-FILE
+001503         CLOSE EXCEPTION-FILE
+001504         OPEN EXTEND EXCEPTION-FILE
+001505     END-IF
+001506     MOVE N TO TOF-EXC-N
+001507     MOVE 'OV' TO TOF-EXC-REASON
+001508     WRITE TOF-EXC-RECORD
+001511     CLOSE EXCEPTION-FILE
+001512     MOVE 0 TO RESULT
+001513     DISPLAY 'SOLUTION - REJECTED N = ' N ' REASON = OVERFLOW'.
+001514 1600-EXIT.
+001515     EXIT.
+001516
+001510* 1000-LOAD-DIVISORS - reads DIVTBL into the in-memory table.
+001520* If the file cannot be opened or is empty, falls back to the
+001530* standard 3/5 rule so the job is never left with no divisors.
+001540*-----------------------------------------------------------------
+001550 1000-LOAD-DIVISORS.
+001560     MOVE 0 TO WS-DIVISOR-COUNT
+001570     MOVE 'N' TO WS-DIVISOR-EOF-SW
+001580     OPEN INPUT DIVISOR-FILE
+001590     IF WS-DIVISOR-FILE-STATUS NOT = '00'
+001600         PERFORM 1900-DEFAULT-DIVISORS THRU 1900-EXIT
+001610         GO TO 1000-EXIT
+001620     END-IF
+001630     PERFORM 1100-READ-DIVISOR THRU 1100-EXIT
+001640     PERFORM 1200-STORE-DIVISOR THRU 1200-EXIT
+001650         UNTIL WS-DIVISOR-EOF-YES
+001660             OR WS-DIVISOR-COUNT = 10
+001670     CLOSE DIVISOR-FILE
+001680     IF WS-DIVISOR-COUNT = 0
+001690         PERFORM 1900-DEFAULT-DIVISORS THRU 1900-EXIT
+001700     END-IF.
+001710 1000-EXIT.
+001720     EXIT.
+001730
+001740 1100-READ-DIVISOR.
+001750     READ DIVISOR-FILE
+001760         AT END
+001770             MOVE 'Y' TO WS-DIVISOR-EOF-SW
+001780     END-READ.
+001790 1100-EXIT.
+001800     EXIT.
+001810
+001811*-----------------------------------------------------------------
+001812* 1200-STORE-DIVISOR - a zero entry in DIVTBL is skipped rather
+001813* than loaded, since folding a zero divisor's LCM into a subset
+001814* eventually drives WS-SUBSET-LCM to zero, and 3100-PROCESS-SUBSET
+001815* then divides by it.
+001816*-----------------------------------------------------------------
+001820 1200-STORE-DIVISOR.
+001825     IF DV-DIVISOR NOT = 0
+001830         ADD 1 TO WS-DIVISOR-COUNT
+001840         SET DV-IDX TO WS-DIVISOR-COUNT
+001850         MOVE DV-DIVISOR TO WS-DIVISOR (DV-IDX)
+001855     END-IF
+001860     PERFORM 1100-READ-DIVISOR THRU 1100-EXIT.
+001870 1200-EXIT.
+001880     EXIT.
+001890
+001900 1900-DEFAULT-DIVISORS.
+001910     MOVE 2 TO WS-DIVISOR-COUNT
+001920     MOVE 3 TO WS-DIVISOR (1)
+001930     MOVE 5 TO WS-DIVISOR (2).
+001940 1900-EXIT.
+001950     EXIT.
+001960
+001970*-----------------------------------------------------------------
+001980* 3000-CLOSED-FORM-SUM - builds RESULT in constant time, over
+001990* every non-empty subset of the loaded divisors, using the
+002000* inclusion-exclusion identity: the count of multiples of any of
+002010* several divisors below N equals the alternating sum, over
+002020* every combination of those divisors, of the multiples of that
+002030* combination's LCM below N.
+002040*-----------------------------------------------------------------
+002050 3000-CLOSED-FORM-SUM.
+002060     IF N <= 1
+002070         GO TO 3000-EXIT
+002080     END-IF
+002090     COMPUTE WS-N-MINUS-1 = N - 1
+002100     PERFORM 3050-COMPUTE-MASK-LIMIT THRU 3050-EXIT
+002105     MOVE 0 TO WS-RESULT-ACCUM
+002110     PERFORM 3100-PROCESS-SUBSET THRU 3100-EXIT
+002120         VARYING WS-MASK FROM 1 BY 1
+002130         UNTIL WS-MASK > WS-MASK-LIMIT
+002135     COMPUTE RESULT = WS-RESULT-ACCUM
+002136         ON SIZE ERROR
+002137             PERFORM 1600-REJECT-OVERFLOW-N THRU 1600-EXIT
+002139     END-COMPUTE.
+002140 3000-EXIT.
+002150     EXIT.
+002160
+002170*-----------------------------------------------------------------
+002180* 3050-COMPUTE-MASK-LIMIT - the number of non-empty subsets of
+002190* the loaded divisors is 2**COUNT - 1.
+002200*-----------------------------------------------------------------
+002210 3050-COMPUTE-MASK-LIMIT.
+002220     MOVE 1 TO WS-MASK-LIMIT
+002230     PERFORM 3060-DOUBLE-LIMIT THRU 3060-EXIT
+002240         VARYING DV-IDX FROM 1 BY 1
+002250         UNTIL DV-IDX > WS-DIVISOR-COUNT
+002260     SUBTRACT 1 FROM WS-MASK-LIMIT.
+002270 3050-EXIT.
+002280     EXIT.
+002290
+002300 3060-DOUBLE-LIMIT.
+002310     COMPUTE WS-MASK-LIMIT = WS-MASK-LIMIT * 2.
+002320 3060-EXIT.
+002330     EXIT.
+002340
+002350*-----------------------------------------------------------------
+002360* 3100-PROCESS-SUBSET - folds one bit-mask's subset into
+002370* WS-RESULT-ACCUM: an odd-sized subset adds its LCM's multiple-
+002380* sum, an even-sized subset subtracts it. RESULT itself is not
+002385* touched until every subset has been folded in - see the single
+002386* guarded MOVE at 3000-CLOSED-FORM-SUM.
+002390*-----------------------------------------------------------------
+002400 3100-PROCESS-SUBSET.
+002410     MOVE WS-MASK TO WS-MASK-WORK
+002420     MOVE 1 TO WS-SUBSET-LCM
+002430     MOVE 0 TO WS-BIT-COUNT
+002440     PERFORM 3200-CHECK-BIT THRU 3200-EXIT
+002450         VARYING DV-IDX FROM 1 BY 1
+002460         UNTIL DV-IDX > WS-DIVISOR-COUNT
+002470     IF WS-BIT-COUNT > 0
+002480         COMPUTE WS-SUBSET-K =
+002490             FUNCTION INTEGER(WS-N-MINUS-1 / WS-SUBSET-LCM)
+002500         COMPUTE WS-SUBSET-SUM =
+002510             WS-SUBSET-LCM * WS-SUBSET-K * (WS-SUBSET-K + 1) / 2
+002520         IF FUNCTION MOD(WS-BIT-COUNT, 2) = 1
+002530             ADD WS-SUBSET-SUM TO WS-RESULT-ACCUM
+002540         ELSE
+002600             SUBTRACT WS-SUBSET-SUM FROM WS-RESULT-ACCUM
+002610         END-IF
+002620     END-IF.
+002630 3100-EXIT.
+002640     EXIT.
+002650
+002660*-----------------------------------------------------------------
+002670* 3200-CHECK-BIT - tests the low-order bit of the working mask
+002680* for one divisor, folds that divisor's LCM in when the bit is
+002690* set, then shifts the working mask right one bit.
+002700*-----------------------------------------------------------------
+002710 3200-CHECK-BIT.
+002720     COMPUTE WS-BIT = FUNCTION MOD(WS-MASK-WORK, 2)
+002730     COMPUTE WS-MASK-WORK = FUNCTION INTEGER(WS-MASK-WORK / 2)
+002740     IF WS-BIT = 1
+002750         ADD 1 TO WS-BIT-COUNT
+002760         MOVE WS-SUBSET-LCM TO WS-GCD-A
+002770         MOVE WS-DIVISOR (DV-IDX) TO WS-GCD-B
+002780         PERFORM 3400-COMPUTE-GCD THRU 3400-EXIT
+002790         COMPUTE WS-SUBSET-LCM =
+002800             (WS-SUBSET-LCM / WS-GCD-RESULT) * WS-DIVISOR (DV-IDX)
+002810             ON SIZE ERROR
+002820                 MOVE 99999999 TO WS-SUBSET-LCM
+002830         END-COMPUTE
+002840     END-IF.
+002850 3200-EXIT.
+002860     EXIT.
+002870
+002880*-----------------------------------------------------------------
+002890* 3400-COMPUTE-GCD - Euclidean algorithm; WS-GCD-A, WS-GCD-B in,
+002900* WS-GCD-RESULT out.
+002910*-----------------------------------------------------------------
+002920 3400-COMPUTE-GCD.
+002930     MOVE WS-GCD-A TO WS-GCD-X
+002940     MOVE WS-GCD-B TO WS-GCD-Y
+002950     PERFORM 3410-GCD-STEP THRU 3410-EXIT
+002960         UNTIL WS-GCD-Y = 0
+002970     MOVE WS-GCD-X TO WS-GCD-RESULT.
+002980 3400-EXIT.
+002990     EXIT.
+003000
+003010 3410-GCD-STEP.
+003020     COMPUTE WS-GCD-TEMP = FUNCTION MOD(WS-GCD-X, WS-GCD-Y)
+003030     MOVE WS-GCD-Y TO WS-GCD-X
+003040     MOVE WS-GCD-TEMP TO WS-GCD-Y.
+003050 3410-EXIT.
+003060     EXIT.
