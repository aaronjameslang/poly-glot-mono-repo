@@ -0,0 +1,78 @@
+000010*****************************************************************
+000020* PROGRAM-ID : TOFHWRT                                         *
+000030* AUTHOR     : M. PRZYBYLSKI, SCHEDULING SYSTEMS               *
+000040* INSTALLATION : CUTTING-SHOP SYSTEMS                          *
+000050* DATE-WRITTEN : 2026-08-09                                    *
+000060*                                                               *
+000070* FUNCTION : Writes one run's N and RESULT to the TOFHIST       *
+000080*   indexed history file, keyed by run date and N, so the      *
+000090*   three-or-five job keeps an auditable trail of every        *
+000100*   night's total instead of only a console DISPLAY.            *
+000110*****************************************************************
+000120 IDENTIFICATION DIVISION.
+000130 PROGRAM-ID. TOFHWRT.
+000140 AUTHOR. M. PRZYBYLSKI, SCHEDULING SYSTEMS.
+000150 INSTALLATION. CUTTING-SHOP SYSTEMS.
+000160 DATE-WRITTEN. 2026-08-09.
+000170 DATE-COMPILED.
+000180
+000190*-----------------------------------------------------------------
+000200* MODIFICATION HISTORY
+000210* DATE       BY   DESCRIPTION
+000220* 2026-08-09 MPR  Initial version.
+000230*-----------------------------------------------------------------
+000240
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT TOF-HIST-FILE ASSIGN TO TOFHIST
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS DYNAMIC
+000310         RECORD KEY IS TOF-HIST-KEY
+000320         FILE STATUS IS WS-HIST-FILE-STATUS.
+000330
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  TOF-HIST-FILE.
+000370     COPY TOFHIST.
+000380
+000390 WORKING-STORAGE SECTION.
+000400 77  WS-HIST-FILE-STATUS PIC X(02)      VALUE SPACES.
+000410
+000420 LINKAGE SECTION.
+000430 01  RUN-DATE            PIC 9(08).
+000440 01  N                   PIC S9(08).
+000450 01  RESULT              PIC 9(08).
+000460 01  STATUS-CODE         PIC X(02).
+000470
+000480 PROCEDURE DIVISION USING RUN-DATE N RESULT STATUS-CODE.
+000490*****************************************************************
+000500* 0000-MAINLINE
+000510*****************************************************************
+000520 0000-MAINLINE.
+000530     MOVE '00' TO STATUS-CODE
+000540     OPEN I-O TOF-HIST-FILE
+000550     IF WS-HIST-FILE-STATUS = '35'
+000560         OPEN OUTPUT TOF-HIST-FILE
+000570         CLOSE TOF-HIST-FILE
+000580         OPEN I-O TOF-HIST-FILE
+000590     END-IF
+000600     IF WS-HIST-FILE-STATUS NOT = '00'
+000610         MOVE WS-HIST-FILE-STATUS TO STATUS-CODE
+000620         GO TO 0000-EXIT
+000630     END-IF
+000640
+000650     MOVE RUN-DATE TO TOF-RUN-DATE
+000660     MOVE N TO TOF-HIST-N
+000670     MOVE RESULT TO TOF-HIST-RESULT
+000680     WRITE TOF-HIST-RECORD
+000690         INVALID KEY
+000700             REWRITE TOF-HIST-RECORD
+000710                 INVALID KEY
+000720                     MOVE '99' TO STATUS-CODE
+000730             END-REWRITE
+000740     END-WRITE
+000750
+000760     CLOSE TOF-HIST-FILE.
+000770 0000-EXIT.
+000780     GOBACK.
