@@ -0,0 +1,277 @@
+000010*****************************************************************
+000020* PROGRAM-ID : TOFTREND                                        *
+000030* AUTHOR     : M. PRZYBYLSKI, SCHEDULING SYSTEMS               *
+000040* INSTALLATION : CUTTING-SHOP SYSTEMS                          *
+000050* DATE-WRITTEN : 2026-08-09                                    *
+000060*                                                               *
+000070* FUNCTION : Compares one three-or-five N's RESULT day over day *
+000080*   across its most recent TOFHIST history, and writes a        *
+000090*   TOFTANM anomaly record whenever RESULT swings against the   *
+000100*   prior matching day by more than the configured percentage,  *
+000110*   so a sudden jump or drop gets caught instead of only being   *
+000120*   an odd-looking number buried on a report.                    *
+000130*                                                               *
+000140*   Runs in two sequential passes over TOFHIST: the first       *
+000150*   counts how many records match the target N so the second     *
+000160*   pass knows how many of the leading matches to skip and only  *
+000170*   compare the requested number of most recent days.            *
+000180*****************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TOFTREND.
+000210 AUTHOR. M. PRZYBYLSKI, SCHEDULING SYSTEMS.
+000220 INSTALLATION. CUTTING-SHOP SYSTEMS.
+000230 DATE-WRITTEN. 2026-08-09.
+000240 DATE-COMPILED.
+000250
+000260*-----------------------------------------------------------------
+000270* MODIFICATION HISTORY
+000280* DATE       BY   DESCRIPTION
+000290* 2026-08-09 MPR  Initial version.
+000300*-----------------------------------------------------------------
+000310
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT CONTROL-FILE ASSIGN TO TOFTCTL
+000360         ORGANIZATION IS SEQUENTIAL.
+000370     SELECT HISTORY-FILE ASSIGN TO TOFHIST
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS SEQUENTIAL
+000400         RECORD KEY IS TOF-HIST-KEY
+000410         FILE STATUS IS WS-HIST-STATUS.
+000420     SELECT ANOMALY-FILE ASSIGN TO TOFTANM
+000430         ORGANIZATION IS SEQUENTIAL.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  CONTROL-FILE
+000480     RECORDING MODE IS F.
+000490     COPY TOFTCTL.
+000500
+000510 FD  HISTORY-FILE.
+000520     COPY TOFHIST.
+000530
+000540 FD  ANOMALY-FILE
+000550     RECORDING MODE IS F.
+000560     COPY TOFTANM.
+000570
+000580 WORKING-STORAGE SECTION.
+000590*-----------------------------------------------------------------
+000600* SWITCHES
+000610*-----------------------------------------------------------------
+000620 77  WS-EOF-SW           PIC X(01)      VALUE 'N'.
+000630     88  WS-EOF-YES                     VALUE 'Y'.
+000640 77  WS-HAVE-PRIOR-SW    PIC X(01)      VALUE 'N'.
+000650     88  WS-HAVE-PRIOR                  VALUE 'Y'.
+000660
+000670*-----------------------------------------------------------------
+000680* FILE STATUS
+000690*-----------------------------------------------------------------
+000700 01  WS-HIST-STATUS      PIC X(02)      VALUE SPACES.
+000720 01  WS-ANOM-STATUS      PIC X(02)      VALUE SPACES.
+000730
+000740*-----------------------------------------------------------------
+000750* CONTROL-CARD WORK FIELDS
+000760*-----------------------------------------------------------------
+000770 77  WS-TARGET-N         PIC S9(08)     VALUE ZERO.
+000780 77  WS-LOOKBACK-DAYS    PIC 9(04)      VALUE 7.
+000790 77  WS-THRESHOLD-PCT    PIC 9(03)      VALUE 20.
+000800
+000810*-----------------------------------------------------------------
+000820* PASS COUNTERS
+000830*-----------------------------------------------------------------
+000840 77  WS-MATCH-COUNT      PIC 9(08) COMP VALUE ZERO.
+000850 77  WS-SKIP-COUNT       PIC 9(08) COMP VALUE ZERO.
+000860 77  WS-SEEN-COUNT       PIC 9(08) COMP VALUE ZERO.
+000870 77  WS-ANOM-COUNT       PIC 9(08) COMP VALUE ZERO.
+000880
+000890*-----------------------------------------------------------------
+000900* TREND WORK FIELDS
+000910*-----------------------------------------------------------------
+000920 01  WS-PRIOR-DATE       PIC 9(08)      VALUE ZERO.
+000930 01  WS-PRIOR-RESULT     PIC 9(08)      VALUE ZERO.
+000940 01  WS-PCT-CHANGE       PIC S9(5)V9(2) VALUE ZERO.
+000950 01  WS-ABS-PCT-CHANGE   PIC 9(5)V9(2)  VALUE ZERO.
+000960
+000970 PROCEDURE DIVISION.
+000980*****************************************************************
+000990* 0000-MAINLINE
+001000*****************************************************************
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001030     PERFORM 2000-COUNT-MATCHES THRU 2000-EXIT
+001040         UNTIL WS-EOF-YES
+001050     PERFORM 2500-PREPARE-SECOND-PASS THRU 2500-EXIT
+001060     PERFORM 3000-COMPARE-TREND THRU 3000-EXIT
+001070         UNTIL WS-EOF-YES
+001080     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001090     GOBACK.
+001100
+001110*-----------------------------------------------------------------
+001120* 1000-INITIALIZE - reads the control card and opens the first
+001130* pass over TOFHIST.
+001140*-----------------------------------------------------------------
+001150 1000-INITIALIZE.
+001160     PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT
+001170     OPEN OUTPUT ANOMALY-FILE
+001180     CLOSE ANOMALY-FILE
+001190     OPEN INPUT HISTORY-FILE
+001200     PERFORM 2900-READ-HISTORY THRU 2900-EXIT.
+001210 1000-EXIT.
+001220     EXIT.
+001230
+001240*-----------------------------------------------------------------
+001250* 1100-READ-CONTROL-CARD - falls back to a seven-day lookback at
+001260* a twenty-percent threshold against N zero if TOFTCTL cannot be
+001270* opened or is empty.
+001280*-----------------------------------------------------------------
+001290 1100-READ-CONTROL-CARD.
+001300     OPEN INPUT CONTROL-FILE
+001310     READ CONTROL-FILE
+001320         AT END
+001330             DISPLAY 'TOFTREND - NO CONTROL RECORD, USING DEFAULT'
+001340         NOT AT END
+001350             MOVE TOFT-TARGET-N TO WS-TARGET-N
+001360             MOVE TOFT-LOOKBACK-DAYS TO WS-LOOKBACK-DAYS
+001370             MOVE TOFT-THRESHOLD-PCT TO WS-THRESHOLD-PCT
+001380     END-READ
+001390     CLOSE CONTROL-FILE.
+001400 1100-EXIT.
+001410     EXIT.
+001420
+001430*-----------------------------------------------------------------
+001440* 2000-COUNT-MATCHES - first pass: counts how many TOFHIST
+001450* records exist for the target N.
+001460*-----------------------------------------------------------------
+001470 2000-COUNT-MATCHES.
+001480     IF TOF-HIST-N = WS-TARGET-N
+001490         ADD 1 TO WS-MATCH-COUNT
+001500     END-IF
+001510     PERFORM 2900-READ-HISTORY THRU 2900-EXIT.
+001520 2000-EXIT.
+001530     EXIT.
+001540
+001550*-----------------------------------------------------------------
+001560* 2500-PREPARE-SECOND-PASS - works out how many leading matches
+001570* to skip so only the last WS-LOOKBACK-DAYS are compared, then
+001580* re-opens TOFHIST for the second pass.
+001590*-----------------------------------------------------------------
+001600 2500-PREPARE-SECOND-PASS.
+001610     IF WS-MATCH-COUNT > WS-LOOKBACK-DAYS
+001620         COMPUTE WS-SKIP-COUNT = WS-MATCH-COUNT - WS-LOOKBACK-DAYS
+001630     ELSE
+001640         MOVE ZERO TO WS-SKIP-COUNT
+001650     END-IF
+001660     CLOSE HISTORY-FILE
+001670     MOVE 'N' TO WS-EOF-SW
+001680     OPEN INPUT HISTORY-FILE
+001690     PERFORM 2900-READ-HISTORY THRU 2900-EXIT.
+001700 2500-EXIT.
+001710     EXIT.
+001720
+001730*-----------------------------------------------------------------
+001740* 3000-COMPARE-TREND - second pass: once past the leading
+001750* matches being skipped, compares each matching day's RESULT
+001760* against the prior matching day's RESULT.
+001770*-----------------------------------------------------------------
+001780 3000-COMPARE-TREND.
+001790     IF TOF-HIST-N = WS-TARGET-N
+001800         ADD 1 TO WS-SEEN-COUNT
+001810         IF WS-SEEN-COUNT > WS-SKIP-COUNT
+001820             PERFORM 3100-EVALUATE-DAY THRU 3100-EXIT
+001830         END-IF
+001840     END-IF
+001850     PERFORM 2900-READ-HISTORY THRU 2900-EXIT.
+001860 3000-EXIT.
+001870     EXIT.
+001880
+001890*-----------------------------------------------------------------
+001900* 3100-EVALUATE-DAY - compares the current day's RESULT to the
+001910* prior day's, then rolls the current day forward as the new
+001920* prior day.
+001930*-----------------------------------------------------------------
+001940 3100-EVALUATE-DAY.
+001950     IF WS-HAVE-PRIOR
+001960         PERFORM 3200-COMPUTE-PCT-CHANGE THRU 3200-EXIT
+001970         IF WS-ABS-PCT-CHANGE > WS-THRESHOLD-PCT
+001980             PERFORM 3300-WRITE-ANOMALY THRU 3300-EXIT
+001990         END-IF
+002000     ELSE
+002010         MOVE 'Y' TO WS-HAVE-PRIOR-SW
+002020     END-IF
+002030     MOVE TOF-RUN-DATE TO WS-PRIOR-DATE
+002040     MOVE TOF-HIST-RESULT TO WS-PRIOR-RESULT.
+002050 3100-EXIT.
+002060     EXIT.
+002070
+002080*-----------------------------------------------------------------
+002090* 3200-COMPUTE-PCT-CHANGE - the percentage RESULT changed from
+002100* the prior matching day. A prior RESULT of zero has no
+002110* percentage base, so any nonzero swing off of it counts as the
+002120* full threshold-busting anomaly it plainly is.
+002130*-----------------------------------------------------------------
+002140 3200-COMPUTE-PCT-CHANGE.
+002150     IF WS-PRIOR-RESULT = ZERO
+002160         IF TOF-HIST-RESULT = ZERO
+002170             MOVE ZERO TO WS-PCT-CHANGE
+002180         ELSE
+002190             MOVE 99999.99 TO WS-PCT-CHANGE
+002200         END-IF
+002210     ELSE
+002220         COMPUTE WS-PCT-CHANGE ROUNDED =
+002230             ((TOF-HIST-RESULT - WS-PRIOR-RESULT) * 100)
+002240                 / WS-PRIOR-RESULT
+002242             ON SIZE ERROR
+002244                 MOVE 99999.99 TO WS-PCT-CHANGE
+002246         END-COMPUTE
+002250     END-IF
+002260     IF WS-PCT-CHANGE < ZERO
+002270         COMPUTE WS-ABS-PCT-CHANGE = WS-PCT-CHANGE * -1
+002280     ELSE
+002290         MOVE WS-PCT-CHANGE TO WS-ABS-PCT-CHANGE
+002300     END-IF.
+002310 3200-EXIT.
+002320     EXIT.
+002330
+002340*-----------------------------------------------------------------
+002350* 3300-WRITE-ANOMALY
+002360*-----------------------------------------------------------------
+002370 3300-WRITE-ANOMALY.
+002380     OPEN EXTEND ANOMALY-FILE
+002390     IF WS-ANOM-STATUS = '35' OR WS-ANOM-STATUS = '05'
+002400         OPEN OUTPUT ANOMALY-FILE
+002410         CLOSE ANOMALY-FILE
+002420         OPEN EXTEND ANOMALY-FILE
+002430     END-IF
+002440     MOVE TOF-RUN-DATE TO TOFT-ANM-RUN-DATE
+002450     MOVE WS-TARGET-N TO TOFT-ANM-N
+002460     MOVE WS-PRIOR-RESULT TO TOFT-ANM-PRIOR-RESULT
+002470     MOVE TOF-HIST-RESULT TO TOFT-ANM-CURR-RESULT
+002480     MOVE WS-PCT-CHANGE TO TOFT-ANM-PCT-CHANGE
+002490     WRITE TOFT-ANM-RECORD
+002500     CLOSE ANOMALY-FILE
+002510     ADD 1 TO WS-ANOM-COUNT.
+002520 3300-EXIT.
+002530     EXIT.
+002540
+002550*-----------------------------------------------------------------
+002560* 2900-READ-HISTORY
+002570*-----------------------------------------------------------------
+002580 2900-READ-HISTORY.
+002590     READ HISTORY-FILE NEXT RECORD
+002600         AT END
+002610             MOVE 'Y' TO WS-EOF-SW
+002620     END-READ.
+002630 2900-EXIT.
+002640     EXIT.
+002650
+002660*-----------------------------------------------------------------
+002670* 9000-TERMINATE
+002680*-----------------------------------------------------------------
+002690 9000-TERMINATE.
+002700     CLOSE HISTORY-FILE
+002710     DISPLAY 'TOFTREND - TARGET N: ' WS-TARGET-N
+002720     DISPLAY 'TOFTREND - DAYS COMPARED: ' WS-LOOKBACK-DAYS
+002730     DISPLAY 'TOFTREND - ANOMALIES WRITTEN: ' WS-ANOM-COUNT.
+002740 9000-EXIT.
+002750     EXIT.
