@@ -0,0 +1,80 @@
+000010*****************************************************************
+000020* PROGRAM-ID : TOFNITE                                         *
+000030* AUTHOR     : M. PRZYBYLSKI, SCHEDULING SYSTEMS               *
+000040* INSTALLATION : CUTTING-SHOP SYSTEMS                          *
+000050* DATE-WRITTEN : 2026-08-09                                    *
+000060*                                                               *
+000070* FUNCTION : Nightly production entry point for the three-or-  *
+000080*   five job. Reads N from the TOFNCTL control record, calls    *
+000090*   SOLUTION, and persists the run's N/RESULT to the TOFHIST    *
+000100*   history file via TOFHWRT so the total is never only a       *
+000110*   console DISPLAY.                                            *
+000120*****************************************************************
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID. TOFNITE.
+000150 AUTHOR. M. PRZYBYLSKI, SCHEDULING SYSTEMS.
+000160 INSTALLATION. CUTTING-SHOP SYSTEMS.
+000170 DATE-WRITTEN. 2026-08-09.
+000180 DATE-COMPILED.
+000190
+000200*-----------------------------------------------------------------
+000210* MODIFICATION HISTORY
+000220* DATE       BY   DESCRIPTION
+000230* 2026-08-09 MPR  Initial version - single-N nightly run plus
+000240*                 history write.
+000250*-----------------------------------------------------------------
+000260
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT CONTROL-FILE ASSIGN TO TOFNCTL
+000310         ORGANIZATION IS SEQUENTIAL.
+000320
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  CONTROL-FILE
+000360     RECORDING MODE IS F.
+000370 01  CONTROL-RECORD.
+000380     05  CC-N                PIC S9(08).
+000390     05  FILLER              PIC X(72).
+000400
+000410 WORKING-STORAGE SECTION.
+000420 77  WS-RUN-DATE         PIC 9(08)      VALUE ZERO.
+000430 01  WS-N                PIC S9(08)     VALUE ZERO.
+000440 01  WS-RESULT           PIC 9(08)      VALUE ZERO.
+000450 01  WS-HIST-STATUS      PIC X(02)      VALUE SPACES.
+000460
+000470 PROCEDURE DIVISION.
+000480*****************************************************************
+000490* 0000-MAINLINE
+000500*****************************************************************
+000510 0000-MAINLINE.
+000520     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+000530     OPEN INPUT CONTROL-FILE
+000540     READ CONTROL-FILE
+000550         AT END
+000560             DISPLAY 'TOFNITE - NO CONTROL RECORD, NOTHING TO RUN'
+000570             CLOSE CONTROL-FILE
+000580             GOBACK
+000590     END-READ
+000600     MOVE CC-N TO WS-N
+000610     CLOSE CONTROL-FILE
+000620
+000630     INITIALIZE WS-RESULT
+000640     CALL 'SOLUTION' USING BY CONTENT WS-N
+000650                           BY REFERENCE WS-RESULT
+000660     END-CALL
+000670
+000680     CALL 'TOFHWRT' USING BY CONTENT WS-RUN-DATE
+000690                          BY CONTENT WS-N
+000700                          BY CONTENT WS-RESULT
+000710                          BY REFERENCE WS-HIST-STATUS
+000720     END-CALL
+000730
+000740     IF WS-HIST-STATUS NOT = '00'
+000750         DISPLAY 'TOFNITE - HISTORY WRITE FAILED, STATUS = '
+000760             WS-HIST-STATUS
+000770     END-IF
+000780
+000790     DISPLAY 'TOFNITE - N = ' WS-N ' RESULT = ' WS-RESULT
+000800     GOBACK.
