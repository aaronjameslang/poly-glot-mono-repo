@@ -0,0 +1,16 @@
+      *****************************************************************
+      * COPYBOOK   : RECDEX                                         *
+      * FUNCTION   : Dimension-exception record for rectangle-      *
+      *   rotation's SOLUTION. One record per panel whose A or B      *
+      *   dimension falls outside the RECLIM limits, carrying the     *
+      *   rejected dimensions and a reason code, so a bad panel is     *
+      *   never silently packed at a nonsense area instead of being    *
+      *   flagged for the floor supervisor.                            *
+      *****************************************************************
+       01 rec-dex-record.
+           05 rec-dex-a           pic 9(8).
+           05 rec-dex-b           pic 9(8).
+           05 rec-dex-reason      pic x(2).
+               88 rec-dex-below-min        value 'LO'.
+               88 rec-dex-above-max        value 'HI'.
+           05 filler              pic x(66).
