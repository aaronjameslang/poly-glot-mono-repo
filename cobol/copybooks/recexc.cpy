@@ -0,0 +1,14 @@
+      *****************************************************************
+      * COPYBOOK   : RECEXC                                         *
+      * FUNCTION   : Exception record for rectangle-rotation's area *
+      *   reconciliation. One record per panel whose area-red and    *
+      *   area-blue candidate areas differ by more than the RECTOL   *
+      *   tolerance, since for most real panel sizes the two should   *
+      *   be close and a big gap usually means a bad A or B.          *
+      *****************************************************************
+       01 rec-exc-record.
+           05 rec-exc-a           pic 9(8).
+           05 rec-exc-b           pic 9(8).
+           05 rec-exc-area-red    pic 9(8).
+           05 rec-exc-area-blue   pic 9(8).
+           05 filler              pic x(56).
