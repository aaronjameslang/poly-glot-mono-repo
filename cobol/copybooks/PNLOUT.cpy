@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020* COPYBOOK   : PNLOUT                                          *
+000030* FUNCTION   : Panel-pricing output record - one record per    *
+000040*   cutting order priced by PNLDRV, carrying all three         *
+000050*   candidate packing areas alongside the stock area actually   *
+000060*   reported, so a day's worth of pricing runs can be handed    *
+000070*   to PNLRPT for the floor supervisor's morning report.        *
+000080*****************************************************************
+000090 01  PNL-OUT-RECORD.
+000100     05  PNL-OUT-A               PIC 9(08).
+000110     05  PNL-OUT-B               PIC 9(08).
+000120     05  PNL-OUT-AREA-RED        PIC 9(08).
+000130     05  PNL-OUT-AREA-BLUE       PIC 9(08).
+000135     05  PNL-OUT-AREA-GREEN      PIC 9(08).
+000140     05  PNL-OUT-RESULT          PIC 9(10).
+000150     05  FILLER                  PIC X(18).
