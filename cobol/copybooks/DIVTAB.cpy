@@ -0,0 +1,11 @@
+000010*****************************************************************
+000020* COPYBOOK   : DIVTAB                                          *
+000030* FUNCTION   : Divisor-table record layout for the three-or-  *
+000040*   five job. One record per divisor that should flag a job    *
+000050*   number (today: 3 and 5). Shared by SOLUTION, which loads   *
+000060*   the table at entry, and by whatever utility maintains the  *
+000070*   DIVTBL parameter file.                                     *
+000080*****************************************************************
+000090 01  DIVISOR-RECORD.
+000100     05  DV-DIVISOR          PIC 9(02).
+000110     05  FILLER              PIC X(78).
