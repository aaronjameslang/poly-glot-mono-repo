@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020* COPYBOOK   : BCHOUT                                          *
+000030* FUNCTION   : Combined scheduling-report output record - the  *
+000040*   job number, the three-or-five day-flag total, and the      *
+000050*   rectangle-rotation stock area, all in one record, which is  *
+000060*   what the scheduling report actually consumes.                *
+000070*****************************************************************
+000080 01  BCH-OUT-RECORD.
+000090     05  BCH-OUT-JOB-NUMBER      PIC 9(08).
+000100     05  BCH-OUT-DAY-FLAG        PIC 9(08).
+000110     05  BCH-OUT-AREA-TOTAL      PIC 9(10).
+000120     05  FILLER                  PIC X(38).
