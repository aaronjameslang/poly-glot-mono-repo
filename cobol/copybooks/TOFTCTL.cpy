@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020* COPYBOOK   : TOFTCTL                                         *
+000030* FUNCTION   : Control-card record for the three-or-five trend *
+000040*   comparison driver TOFTREND - the N to track, how many of    *
+000050*   its most recent TOFHIST records to compare day over day,    *
+000060*   and the percentage swing that counts as an anomaly.          *
+000070*****************************************************************
+000080 01  TOFT-CTL-RECORD.
+000090     05  TOFT-TARGET-N            PIC S9(08).
+000100     05  TOFT-LOOKBACK-DAYS       PIC 9(04).
+000110     05  TOFT-THRESHOLD-PCT       PIC 9(03).
+000120     05  FILLER                   PIC X(61).
