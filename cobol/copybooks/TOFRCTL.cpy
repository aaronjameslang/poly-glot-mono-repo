@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020* COPYBOOK   : TOFRCTL                                         *
+000030* FUNCTION   : Control-card record for the three-or-five range *
+000040*   driver TOFRNG - the run-id (used to key its own restart      *
+000050*   checkpoint) and the low and high N to run, in place of the  *
+000060*   values that used to only exist as compiled-in TESTS cases.  *
+000070*****************************************************************
+000080 01  TOF-RANGE-CTL-RECORD.
+000090     05  TOF-RANGE-RUN-ID         PIC X(08).
+000100     05  TOF-RANGE-LO-N           PIC S9(08).
+000110     05  TOF-RANGE-HI-N           PIC S9(08).
+000120     05  FILLER                   PIC X(56).
