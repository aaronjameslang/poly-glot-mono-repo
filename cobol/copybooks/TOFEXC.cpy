@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020* COPYBOOK   : TOFEXC                                          *
+000030* FUNCTION   : Exception record layout for the three-or-five   *
+000040*   job. SOLUTION writes one record here for every N it will   *
+000050*   not process (negative N, or an N whose RESULT would not    *
+000055*   fit in the 8-digit field), carrying the rejected value     *
+000056*   and a reason code, so a rejected run is never              *
+000070*   indistinguishable from a legitimate zero-day RESULT.        *
+000080*****************************************************************
+000090 01  TOF-EXC-RECORD.
+000100     05  TOF-EXC-N               PIC S9(08).
+000110     05  TOF-EXC-REASON          PIC X(02).
+000120         88  TOF-EXC-NEGATIVE-N          VALUE 'NG'.
+000125         88  TOF-EXC-OVERFLOW            VALUE 'OV'.
+000130     05  FILLER                  PIC X(68).
