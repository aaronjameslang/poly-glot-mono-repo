@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020* COPYBOOK   : TOFHIST                                         *
+000030* FUNCTION   : Record layout for the three-or-five historical  *
+000040*   run-totals file. One record per run-date/N combination,    *
+000050*   so every night's RESULT is kept for later recall and for   *
+000060*   audit instead of being printed once and lost.               *
+000070*****************************************************************
+000080 01  TOF-HIST-RECORD.
+000090     05  TOF-HIST-KEY.
+000100         10  TOF-RUN-DATE        PIC 9(08).
+000110         10  TOF-HIST-N          PIC S9(08).
+000120     05  TOF-HIST-RESULT         PIC 9(08).
+000130     05  FILLER                  PIC X(20).
