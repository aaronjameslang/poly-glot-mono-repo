@@ -0,0 +1,11 @@
+      *****************************************************************
+      * COPYBOOK   : RECTOL                                         *
+      * FUNCTION   : Tolerance parameter record for rectangle-      *
+      *   rotation's area-red / area-blue reconciliation. One record *
+      *   holds the maximum percentage the two candidate areas may   *
+      *   differ by before a panel is flagged, so the tolerance can   *
+      *   be tuned without a recompile.                                *
+      *****************************************************************
+       01 rectol-record.
+           05 rectol-percent      pic 9(3).
+           05 filler              pic x(77).
