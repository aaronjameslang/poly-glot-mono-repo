@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020* COPYBOOK   : BCHJOB                                          *
+000030* FUNCTION   : Nightly batch job-record layout. One record per *
+000040*   job carries both the three-or-five N and the rectangle-    *
+000050*   rotation A/B panel dimensions, so one combined batch run    *
+000060*   can drive both calculations for the scheduling report.      *
+000070*****************************************************************
+000080 01  BCH-JOB-RECORD.
+000090     05  BCH-JOB-NUMBER          PIC 9(08).
+000100     05  BCH-JOB-N               PIC S9(08).
+000110     05  BCH-JOB-A               PIC 9(08).
+000120     05  BCH-JOB-B               PIC 9(08).
+000125     05  BCH-JOB-UNIT-CODE       PIC 9(02).
+000130     05  FILLER                  PIC X(42).
