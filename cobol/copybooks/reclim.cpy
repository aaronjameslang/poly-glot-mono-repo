@@ -0,0 +1,13 @@
+      *****************************************************************
+      * COPYBOOK   : RECLIM                                         *
+      * FUNCTION   : Input-edit limits record for rectangle-        *
+      *   rotation's SOLUTION. One record holds the smallest and     *
+      *   largest A or B dimension SOLUTION will accept, so a panel   *
+      *   keyed in with a bad dimension (zero, or some huge value a   *
+      *   fat-fingered entry produces) can be caught before it is      *
+      *   scaled and packed into a nonsense area, without a recompile.*
+      *****************************************************************
+       01 reclim-record.
+           05 reclim-min-dim      pic 9(8).
+           05 reclim-max-dim      pic 9(8).
+           05 filler              pic x(72).
