@@ -0,0 +1,12 @@
+      *****************************************************************
+      * COPYBOOK   : RECPMD                                         *
+      * FUNCTION   : Packing-mode parameter record for rectangle-   *
+      *   rotation's SOLUTION. One record selects whether SOLUTION   *
+      *   keeps the long-standing area-red + area-blue rule (0), sums *
+      *   whichever two of the three candidate areas are closest      *
+      *   together (1), or takes the smallest of the three alone (2) - *
+      *   tunable without a recompile.                                 *
+      *****************************************************************
+       01 recpmd-record.
+           05 recpmd-mode         pic 9(1).
+           05 filler              pic x(79).
