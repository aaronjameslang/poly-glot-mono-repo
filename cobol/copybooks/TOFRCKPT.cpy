@@ -0,0 +1,11 @@
+000010*****************************************************************
+000020* COPYBOOK   : TOFRCKPT                                        *
+000030* FUNCTION   : Restart-point record for TOFRNG, keyed by run-id *
+000040*   so more than one range run can each track their own last N  *
+000050*   completed, instead of one shared last-job-number the way    *
+000060*   BCHCKPT does for the single nightly batch stream.            *
+000070*****************************************************************
+000080 01  TOF-CKPT-RECORD.
+000090     05  TOF-CKPT-RUN-ID          PIC X(08).
+000100     05  TOF-CKPT-LAST-N          PIC S9(08).
+000110     05  FILLER                   PIC X(64).
