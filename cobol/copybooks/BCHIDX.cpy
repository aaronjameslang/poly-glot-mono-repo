@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020* COPYBOOK   : BCHIDX                                          *
+000030* FUNCTION   : Indexed lookup record for the nightly batch's    *
+000040*   panel jobs, keyed by job number, so an online transaction   *
+000050*   can pull up a job's computed areas on demand instead of     *
+000060*   waiting for the printed scheduling report.                  *
+000070*****************************************************************
+000080 01  BCH-IDX-RECORD.
+000090     05  BCH-IDX-JOB-NUMBER      PIC 9(08).
+000100     05  BCH-IDX-AREA-RED        PIC 9(08).
+000110     05  BCH-IDX-AREA-BLUE       PIC 9(08).
+000115     05  BCH-IDX-AREA-GREEN      PIC 9(08).
+000120     05  BCH-IDX-RESULT          PIC 9(10).
+000130     05  FILLER                  PIC X(38).
