@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020* COPYBOOK   : TOFTANM                                         *
+000030* FUNCTION   : Anomaly record written by TOFTREND for a TOFHIST *
+000040*   day whose RESULT swung against the prior matching-N day's   *
+000050*   RESULT by more than the TOFTCTL threshold, so a suspicious   *
+000060*   swing is captured for follow-up instead of only showing up   *
+000070*   as an odd number on the nightly report.                      *
+000080*****************************************************************
+000090 01  TOFT-ANM-RECORD.
+000100     05  TOFT-ANM-RUN-DATE        PIC 9(08).
+000110     05  TOFT-ANM-N               PIC S9(08).
+000120     05  TOFT-ANM-PRIOR-RESULT    PIC 9(08).
+000130     05  TOFT-ANM-CURR-RESULT     PIC 9(08).
+000140     05  TOFT-ANM-PCT-CHANGE      PIC S9(5)V9(2).
+000150     05  FILLER                   PIC X(43).
