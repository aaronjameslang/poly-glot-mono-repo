@@ -0,0 +1,23 @@
+      *****************************************************************
+      * COPYBOOK   : RECTLNK                                         *
+      * FUNCTION   : Shared parameter layout for calls to rectangle- *
+      *   rotation's SOLUTION - the two panel dimensions and the      *
+      *   packed stock area. Every caller of SOLUTION copies this     *
+      *   in (LINKAGE SECTION for SOLUTION itself, WORKING-STORAGE    *
+      *   for its callers) so the field widths cannot drift out of    *
+      *   sync between programs.                                      *
+      *                                                               *
+      *   area-red, area-blue, and area-green are the three candidate *
+      *   packing areas SOLUTION chooses result from - broken out     *
+      *   here (rather than kept private to SOLUTION) so callers can  *
+      *   report or reconcile them without recomputing.               *
+      *****************************************************************
+       01 a           pic 9(8).
+       01 b           pic 9(8).
+       01 area-red    pic 9(8).
+       01 area-blue   pic 9(8).
+       01 area-green  pic 9(8).
+       01 result      pic 9(10).
+       01 unit-code   pic 9(2).
+           88 unit-inches         value 1.
+           88 unit-millimeters    value 2.
