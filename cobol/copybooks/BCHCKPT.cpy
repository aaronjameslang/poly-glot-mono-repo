@@ -0,0 +1,10 @@
+000010*****************************************************************
+000020* COPYBOOK   : BCHCKPT                                         *
+000030* FUNCTION   : Checkpoint record for the nightly batch control *
+000040*   run (BCHCTL). Holds the job number of the last job record  *
+000050*   fully processed, so an abended run can be restarted from   *
+000060*   that point instead of reprocessing the whole file.          *
+000070*****************************************************************
+000080 01  BCH-CKPT-RECORD.
+000090     05  BCH-CKPT-LAST-JOB       PIC 9(08).
+000100     05  FILLER                  PIC X(64).
