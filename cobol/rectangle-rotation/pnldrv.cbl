@@ -0,0 +1,144 @@
+000010*****************************************************************
+000020* PROGRAM-ID : PNLDRV                                          *
+000030* AUTHOR     : D. OKAFOR, CUTTING-SHOP SYSTEMS                 *
+000040* INSTALLATION : CUTTING-SHOP SYSTEMS                          *
+000050* DATE-WRITTEN : 2026-08-09                                    *
+000060*                                                               *
+000070* FUNCTION : Reads a sequential file of panel A/B dimension    *
+000080*   pairs, one cutting order per record, and calls SOLUTION    *
+000090*   for each record to obtain the packed stock area, so a      *
+000100*   full day's worth of cutting orders can be run instead of   *
+000110*   the canned cases in TESTS.                                 *
+000120*****************************************************************
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID. PNLDRV.
+000150 AUTHOR. D. OKAFOR, CUTTING-SHOP SYSTEMS.
+000160 INSTALLATION. CUTTING-SHOP SYSTEMS.
+000170 DATE-WRITTEN. 2026-08-09.
+000180 DATE-COMPILED.
+000190
+000200*-----------------------------------------------------------------
+000210* MODIFICATION HISTORY
+000220* DATE       BY   DESCRIPTION
+000230* 2026-08-09 DRO  Initial version - transaction file driver for
+000240*                 the rectangle-rotation SOLUTION subprogram.
+000245* 2026-08-09 DRO  Writes each priced panel to PNLOUT (A, B, both
+000246*                 candidate areas, and the stock area) so PNLRPT
+000247*                 has a day's worth of real pricing data to
+000248*                 report on, not just console DISPLAY lines.
+000249*-----------------------------------------------------------------
+000260
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT PANEL-FILE ASSIGN TO PANELIN
+000310         ORGANIZATION IS SEQUENTIAL.
+000315     SELECT PANEL-OUT-FILE ASSIGN TO PNLOUT
+000316         ORGANIZATION IS SEQUENTIAL.
+000320
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  PANEL-FILE
+000360     RECORDING MODE IS F.
+000370 01  PANEL-RECORD.
+000380     05  PR-A            PIC 9(08).
+000390     05  PR-B            PIC 9(08).
+000395     05  PR-UNIT-CODE    PIC 9(02).
+000400     05  FILLER          PIC X(02).
+000405
+000406 FD  PANEL-OUT-FILE
+000407     RECORDING MODE IS F.
+000408     COPY PNLOUT.
+000410
+000420 WORKING-STORAGE SECTION.
+000430*-----------------------------------------------------------------
+000440* SWITCHES
+000450*-----------------------------------------------------------------
+000460 77  WS-EOF-SW           PIC X(01)      VALUE 'N'.
+000470     88  WS-EOF-YES                     VALUE 'Y'.
+000480
+000490*-----------------------------------------------------------------
+000500* COUNTERS
+000510*-----------------------------------------------------------------
+000520 77  WS-REC-COUNT        PIC 9(08) COMP VALUE ZERO.
+000530
+000540*-----------------------------------------------------------------
+000550* SOLUTION LINKAGE WORK FIELDS
+000560*-----------------------------------------------------------------
+000570     COPY rectlnk.
+000600 01  WS-RESULT-DISP      PIC Z(09)9.
+000610
+000620 PROCEDURE DIVISION.
+000630*****************************************************************
+000640* 0000-MAINLINE
+000650*****************************************************************
+000660 0000-MAINLINE.
+000670     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000680     PERFORM 2000-PROCESS-PANEL THRU 2000-EXIT
+000690         UNTIL WS-EOF-YES
+000700     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000710     GOBACK.
+000720
+000730*-----------------------------------------------------------------
+000740* 1000-INITIALIZE
+000750*-----------------------------------------------------------------
+000760 1000-INITIALIZE.
+000770     OPEN INPUT PANEL-FILE
+000775     OPEN OUTPUT PANEL-OUT-FILE
+000780     PERFORM 2900-READ-PANEL THRU 2900-EXIT.
+000790 1000-EXIT.
+000800     EXIT.
+000810
+000820*-----------------------------------------------------------------
+000830* 2000-PROCESS-PANEL - calls SOLUTION for one panel order
+000840*-----------------------------------------------------------------
+000850 2000-PROCESS-PANEL.
+000860     MOVE PR-A TO A
+000870     MOVE PR-B TO B
+000875     MOVE PR-UNIT-CODE TO UNIT-CODE
+000880     INITIALIZE RESULT
+000890     CALL 'solution' USING BY CONTENT A
+000900                            BY CONTENT B
+000910                            BY REFERENCE RESULT
+000915                            BY CONTENT UNIT-CODE
+000916                            BY REFERENCE AREA-RED
+000917                            BY REFERENCE AREA-BLUE
+000918                            BY REFERENCE AREA-GREEN
+000920     END-CALL
+000930     ADD 1 TO WS-REC-COUNT
+000940     MOVE RESULT TO WS-RESULT-DISP
+000950     DISPLAY 'PANEL A=' PR-A ' B=' PR-B
+000960         ' STOCK-AREA=' WS-RESULT-DISP
+000965     MOVE A TO PNL-OUT-A
+000966     MOVE B TO PNL-OUT-B
+000967     MOVE AREA-RED TO PNL-OUT-AREA-RED
+000968     MOVE AREA-BLUE TO PNL-OUT-AREA-BLUE
+000968      MOVE AREA-GREEN TO PNL-OUT-AREA-GREEN
+000969     MOVE RESULT TO PNL-OUT-RESULT
+000970     WRITE PNL-OUT-RECORD
+000971     PERFORM 2900-READ-PANEL THRU 2900-EXIT.
+000980 2000-EXIT.
+000990     EXIT.
+001000
+001010*-----------------------------------------------------------------
+001020* 2900-READ-PANEL
+001030*-----------------------------------------------------------------
+001040 2900-READ-PANEL.
+001050     READ PANEL-FILE
+001060         AT END
+001070             MOVE 'Y' TO WS-EOF-SW
+001080     END-READ.
+001090 2900-EXIT.
+001100     EXIT.
+001110
+001120*-----------------------------------------------------------------
+001130* 9000-TERMINATE
+001140*-----------------------------------------------------------------
+001150 9000-TERMINATE.
+001160     CLOSE PANEL-FILE
+001165     CLOSE PANEL-OUT-FILE
+001170     DISPLAY 'PNLDRV - PANEL RECORDS PROCESSED: ' WS-REC-COUNT.
+001180 9000-EXIT.
+001190     EXIT.
+001200
+001210 END PROGRAM PNLDRV.
