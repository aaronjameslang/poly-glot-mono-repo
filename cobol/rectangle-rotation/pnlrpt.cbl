@@ -0,0 +1,192 @@
+000010*****************************************************************
+000020* PROGRAM-ID : PNLRPT                                          *
+000030* AUTHOR     : D. OKAFOR, CUTTING-SHOP SYSTEMS                 *
+000040* INSTALLATION : CUTTING-SHOP SYSTEMS                          *
+000050* DATE-WRITTEN : 2026-08-09                                    *
+000060*                                                               *
+000070* FUNCTION : Reads a day's worth of PNLOUT panel-pricing        *
+000080*   records (written by PNLDRV) and prints a formatted control- *
+000090*   total report - one detail line per panel with all three     *
+000100*   candidate areas and the stock area, a record count, and a   *
+000110*   grand-total line - for the floor supervisor, replacing the  *
+000120*   bare console DISPLAY lines TESTS produces.                  *
+000130*****************************************************************
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID. PNLRPT.
+000160 AUTHOR. D. OKAFOR, CUTTING-SHOP SYSTEMS.
+000170 INSTALLATION. CUTTING-SHOP SYSTEMS.
+000180 DATE-WRITTEN. 2026-08-09.
+000190 DATE-COMPILED.
+000200
+000210*-----------------------------------------------------------------
+000220* MODIFICATION HISTORY
+000230* DATE       BY   DESCRIPTION
+000240* 2026-08-09 DRO  Initial version.
+000245* 2026-08-09 DRO  Added the AREA-GREEN column now that PNLOUT
+000246*                 carries it, so the third candidate area shows
+000247*                 up on the report instead of only in the file.
+000250*-----------------------------------------------------------------
+000260
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT PANEL-OUT-FILE ASSIGN TO PNLOUT
+000310         ORGANIZATION IS SEQUENTIAL.
+000320     SELECT REPORT-FILE ASSIGN TO PNLRPTO
+000330         ORGANIZATION IS SEQUENTIAL.
+000340
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  PANEL-OUT-FILE
+000380     RECORDING MODE IS F.
+000390     COPY PNLOUT.
+000400
+000410 FD  REPORT-FILE
+000420     RECORDING MODE IS F.
+000430 01  REPORT-LINE             PIC X(80).
+000440
+000450 WORKING-STORAGE SECTION.
+000460*-----------------------------------------------------------------
+000470* SWITCHES
+000480*-----------------------------------------------------------------
+000490 77  WS-EOF-SW           PIC X(01)      VALUE 'N'.
+000500     88  WS-EOF-YES                     VALUE 'Y'.
+000510
+000520*-----------------------------------------------------------------
+000530* CONTROL TOTALS
+000540*-----------------------------------------------------------------
+000550 77  WS-REC-COUNT        PIC 9(08) COMP VALUE ZERO.
+000560 77  WS-GRAND-TOTAL      PIC 9(12)      VALUE ZERO.
+000565 77  WS-GRAND-GREEN-TOTAL PIC 9(12)     VALUE ZERO.
+000570
+000580*-----------------------------------------------------------------
+000590* REPORT LINE - HEADING
+000600*-----------------------------------------------------------------
+000610 01  WS-HEADING1.
+000620     05  FILLER              PIC X(40)   VALUE
+000630         '  A         B     AREA-RED   AREA-BLUE'.
+000635     05  FILLER              PIC X(40)   VALUE
+000636         '   AREA-GREEN  STOCK-AREA'.
+000640 01  WS-HEADING2.
+000650     05  FILLER              PIC X(40)   VALUE
+000660         '-------   -------  --------   ---------'.
+000665     05  FILLER              PIC X(40)   VALUE
+000666         '   ---------  ----------'.
+000670
+000680*-----------------------------------------------------------------
+000690* REPORT LINE - DETAIL
+000700*-----------------------------------------------------------------
+000710 01  WS-DETAIL-LINE.
+000720     05  WS-D-A              PIC Z(7)9.
+000730     05  FILLER              PIC X(03)   VALUE SPACES.
+000740     05  WS-D-B              PIC Z(7)9.
+000750     05  FILLER              PIC X(02)   VALUE SPACES.
+000760     05  WS-D-AREA-RED       PIC Z(7)9.
+000770     05  FILLER              PIC X(03)   VALUE SPACES.
+000780     05  WS-D-AREA-BLUE      PIC Z(7)9.
+000790     05  FILLER              PIC X(03)   VALUE SPACES.
+000795     05  WS-D-AREA-GREEN     PIC Z(7)9.
+000797     05  FILLER              PIC X(03)   VALUE SPACES.
+000800     05  WS-D-RESULT         PIC Z(9)9.
+000810     05  FILLER              PIC X(13)   VALUE SPACES.
+000820
+000830*-----------------------------------------------------------------
+000840* REPORT LINE - CONTROL TOTALS
+000850*-----------------------------------------------------------------
+000860 01  WS-COUNT-LINE.
+000870     05  FILLER              PIC X(20)   VALUE
+000880         'RECORDS PROCESSED: '.
+000890     05  WS-C-COUNT          PIC Z(7)9.
+000900     05  FILLER              PIC X(53)   VALUE SPACES.
+000910
+000920 01  WS-TOTAL-LINE.
+000930     05  FILLER              PIC X(20)   VALUE
+000940         'GRAND TOTAL AREA:   '.
+000950     05  WS-T-TOTAL          PIC Z(10)9.
+000960     05  FILLER              PIC X(49)   VALUE SPACES.
+
+000965 01  WS-GREEN-TOTAL-LINE.
+000966     05  FILLER              PIC X(20)   VALUE
+000967         'GRAND TOTAL GREEN:  '.
+000968     05  WS-T-GREEN-TOTAL    PIC Z(10)9.
+000969     05  FILLER              PIC X(49)   VALUE SPACES.
+000970
+000980 PROCEDURE DIVISION.
+000990*****************************************************************
+001000* 0000-MAINLINE
+001010*****************************************************************
+001020 0000-MAINLINE.
+001030     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001040     PERFORM 2000-PROCESS-PANEL THRU 2000-EXIT
+001050         UNTIL WS-EOF-YES
+001060     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001070     GOBACK.
+001080
+001090*-----------------------------------------------------------------
+001100* 1000-INITIALIZE
+001110*-----------------------------------------------------------------
+001120 1000-INITIALIZE.
+001130     OPEN INPUT PANEL-OUT-FILE
+001140     OPEN OUTPUT REPORT-FILE
+001150     MOVE WS-HEADING1 TO REPORT-LINE
+001160     WRITE REPORT-LINE
+001170     MOVE WS-HEADING2 TO REPORT-LINE
+001180     WRITE REPORT-LINE
+001190     PERFORM 2900-READ-PANEL THRU 2900-EXIT.
+001200 1000-EXIT.
+001210     EXIT.
+001220
+001230*-----------------------------------------------------------------
+001240* 2000-PROCESS-PANEL - prints one detail line and rolls its
+001250* stock area into the grand total.
+001260*-----------------------------------------------------------------
+001270 2000-PROCESS-PANEL.
+001280     MOVE PNL-OUT-A TO WS-D-A
+001290     MOVE PNL-OUT-B TO WS-D-B
+001300     MOVE PNL-OUT-AREA-RED TO WS-D-AREA-RED
+001310     MOVE PNL-OUT-AREA-BLUE TO WS-D-AREA-BLUE
+001315     MOVE PNL-OUT-AREA-GREEN TO WS-D-AREA-GREEN
+001320     MOVE PNL-OUT-RESULT TO WS-D-RESULT
+001330     MOVE WS-DETAIL-LINE TO REPORT-LINE
+001340     WRITE REPORT-LINE
+001350     ADD 1 TO WS-REC-COUNT
+001360     ADD PNL-OUT-RESULT TO WS-GRAND-TOTAL
+001365     ADD PNL-OUT-AREA-GREEN TO WS-GRAND-GREEN-TOTAL
+001370     PERFORM 2900-READ-PANEL THRU 2900-EXIT.
+001380 2000-EXIT.
+001390     EXIT.
+001400
+001410*-----------------------------------------------------------------
+001420* 2900-READ-PANEL
+001430*-----------------------------------------------------------------
+001440 2900-READ-PANEL.
+001450     READ PANEL-OUT-FILE
+001460         AT END
+001470             MOVE 'Y' TO WS-EOF-SW
+001480     END-READ.
+001490 2900-EXIT.
+001500     EXIT.
+001510
+001520*-----------------------------------------------------------------
+001530* 9000-TERMINATE - writes the record-count and grand-total
+001540* control lines and closes the report.
+001550*-----------------------------------------------------------------
+001560 9000-TERMINATE.
+001570     MOVE WS-REC-COUNT TO WS-C-COUNT
+001580     MOVE WS-COUNT-LINE TO REPORT-LINE
+001590     WRITE REPORT-LINE
+001600     MOVE WS-GRAND-TOTAL TO WS-T-TOTAL
+001610     MOVE WS-TOTAL-LINE TO REPORT-LINE
+001620     WRITE REPORT-LINE
+001625     MOVE WS-GRAND-GREEN-TOTAL TO WS-T-GREEN-TOTAL
+001626     MOVE WS-GREEN-TOTAL-LINE TO REPORT-LINE
+001627     WRITE REPORT-LINE
+001630     CLOSE PANEL-OUT-FILE
+001640     CLOSE REPORT-FILE
+001650     DISPLAY 'PNLRPT - RECORDS PROCESSED: ' WS-REC-COUNT
+001660     DISPLAY 'PNLRPT - GRAND TOTAL AREA: ' WS-GRAND-TOTAL
+001665     DISPLAY 'PNLRPT - GRAND TOTAL GREEN: ' WS-GRAND-GREEN-TOTAL.
+001670 9000-EXIT.
+001680     EXIT.
+001690
+001700 END PROGRAM PNLRPT.
