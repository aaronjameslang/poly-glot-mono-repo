@@ -3,9 +3,7 @@
 
        data division.
        working-storage section.
-       01 a           pic 9(8).
-       01 b           pic 9(8).
-       01 result      pic 9(10).
+       copy rectlnk.
        01 expected    pic 9(10).
        01 a-disp      pic z(7)9.
        01 b-disp      pic z(7)9.
@@ -40,10 +38,15 @@
            move a to a-disp
            move b to b-disp
            initialize result
+           set unit-inches to true
            call 'solution'
                using by content a
                by content b
                by reference result
+               by content unit-code
+               by reference area-red
+               by reference area-blue
+               by reference area-green
            display "Test: a = " a-disp
            display "b = " b-disp
            display "result = " result ", expected = " expected
