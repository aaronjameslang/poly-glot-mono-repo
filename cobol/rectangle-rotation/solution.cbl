@@ -1,20 +1,91 @@
        identification division.
        program-id. solution.
 
+       environment division.
+       input-output section.
+       file-control.
+           select tolerance-file assign to rectol
+               organization is sequential
+               file status is ws-tol-status.
+           select exception-file assign to recexc
+               organization is sequential
+               file status is ws-exc-status.
+           select packing-mode-file assign to recpmd
+               organization is sequential
+               file status is ws-pmd-status.
+           select limit-file assign to reclim
+               organization is sequential
+               file status is ws-lim-status.
+           select dimension-exception-file assign to recdex
+               organization is sequential
+               file status is ws-dex-status.
+
        data division.
+       file section.
+       fd  tolerance-file
+           recording mode is f.
+           copy rectol.
+
+       fd  exception-file
+           recording mode is f.
+           copy recexc.
+
+       fd  packing-mode-file
+           recording mode is f.
+           copy recpmd.
+
+       fd  limit-file
+           recording mode is f.
+           copy reclim.
+
+       fd  dimension-exception-file
+           recording mode is f.
+           copy recdex.
+
        working-storage section.
-       01 area-red     pic 9(8).
-       01 area-blue    pic 9(8).
-       01 x            pic 9(8).
-       01 y            pic 9(8).
+       01 x                pic 9(8).
+       01 y                pic 9(8).
+       01 ws-tol-status    pic x(2)        value spaces.
+       01 ws-exc-status    pic x(2)        value spaces.
+       01 ws-pmd-status    pic x(2)        value spaces.
+       01 ws-tolerance-pct pic 9(3)        value 10.
+       01 ws-area-diff     pic 9(8)        value 0.
+       01 ws-area-max      pic 9(8)        value 0.
+       01 ws-pct-diff      pic 9(5)v9(2)   value 0.
+       01 ws-packing-mode  pic 9(1)        value 0.
+           88 ws-legacy-sum-red-blue       value 0.
+           88 ws-sum-closest-two           value 1.
+           88 ws-min-of-three              value 2.
+       01 ws-diff-rb       pic 9(8)        value 0.
+       01 ws-diff-rg       pic 9(8)        value 0.
+       01 ws-diff-bg       pic 9(8)        value 0.
+       01 ws-pack-min      pic 9(8)        value 0.
+       01 ws-pack-max      pic 9(8)        value 0.
+       01 ws-recon-a       pic 9(8)        value 0.
+       01 ws-recon-b       pic 9(8)        value 0.
+       01 ws-lim-status    pic x(2)        value spaces.
+       01 ws-dex-status    pic x(2)        value spaces.
+       01 ws-lim-min-dim   pic 9(8)        value 1.
+       01 ws-lim-max-dim   pic 9(8)        value 99999999.
+       01 ws-panel-reject-sw pic x(1)      value 'N'.
+           88 ws-panel-rejected            value 'Y'.
 
        linkage section.
-       01 a           pic 9(8).
-       01 b           pic 9(8).
-       01 result      pic 9(10).
+           copy rectlnk.
 
-       procedure division using a b result.
+       procedure division using a b result unit-code
+               area-red area-blue area-green.
            move 0 to result
+           move 0 to area-red
+           move 0 to area-blue
+           move 0 to area-green
+           perform load-tolerance
+           perform load-packing-mode
+           perform load-panel-limits
+           perform edit-panel-dimensions
+           if ws-panel-rejected
+               goback
+           end-if
 
            move a to x
            move b to y
@@ -28,10 +99,266 @@
            call 'scale-blue' using y
            compute area-blue = x * y
 
-           compute result = area-red + area-blue
+           move a to x
+           move b to y
+           call 'scale-green' using x
+           call 'scale-green' using y
+           compute area-green = x * y
+
+           perform convert-units
+           perform select-packing-areas
+           perform reconcile-areas
 
            goback.
 
+      *-----------------------------------------------------------------
+      * convert-units - converts area-red, area-blue, and area-green
+      * from the vendor's unit (per unit-code) to the shop's native
+      * square inches, before select-packing-areas chooses result.
+      *-----------------------------------------------------------------
+       convert-units.
+           evaluate true
+               when unit-millimeters
+                   compute area-red = area-red / 645.16
+                   compute area-blue = area-blue / 645.16
+                   compute area-green = area-green / 645.16
+               when other
+                   continue
+           end-evaluate.
+
+      *-----------------------------------------------------------------
+      * load-packing-mode - reads the packing-selection mode from
+      * RECPMD. Falls back to the long-standing area-red + area-blue
+      * rule if the file cannot be opened or is empty, so adding
+      * area-green does not change RESULT for shops that never set up
+      * RECPMD.
+      *-----------------------------------------------------------------
+       load-packing-mode.
+           move 0 to ws-packing-mode
+           open input packing-mode-file
+           if ws-pmd-status = '00'
+               read packing-mode-file
+                   not at end
+                       move recpmd-mode to ws-packing-mode
+               end-read
+               close packing-mode-file
+           end-if.
+
+      *-----------------------------------------------------------------
+      * select-packing-areas - chooses result from the three candidate
+      * areas per ws-packing-mode: the long-standing area-red +
+      * area-blue rule by default, or - once RECPMD is set up - either
+      * the two candidates closest together summed (the outlier is the
+      * one least likely to reflect a good cut) or the smallest of the
+      * three alone.
+      *-----------------------------------------------------------------
+       select-packing-areas.
+           evaluate true
+               when ws-min-of-three
+                   perform compute-min-of-three
+               when ws-sum-closest-two
+                   perform compute-sum-closest-two
+               when other
+                   compute result = area-red + area-blue
+           end-evaluate.
+
+       compute-min-of-three.
+           move area-red to ws-pack-min
+           move area-red to ws-pack-max
+           if area-blue < ws-pack-min
+               move area-blue to ws-pack-min
+           end-if
+           if area-blue > ws-pack-max
+               move area-blue to ws-pack-max
+           end-if
+           if area-green < ws-pack-min
+               move area-green to ws-pack-min
+           end-if
+           if area-green > ws-pack-max
+               move area-green to ws-pack-max
+           end-if
+           move ws-pack-min to result.
+
+       compute-sum-closest-two.
+           perform compute-pack-diffs
+           evaluate true
+               when ws-diff-rb <= ws-diff-rg
+                       and ws-diff-rb <= ws-diff-bg
+                   compute result = area-red + area-blue
+               when ws-diff-rg <= ws-diff-rb
+                       and ws-diff-rg <= ws-diff-bg
+                   compute result = area-red + area-green
+               when other
+                   compute result = area-blue + area-green
+           end-evaluate.
+
+       compute-pack-diffs.
+           if area-red > area-blue
+               compute ws-diff-rb = area-red - area-blue
+           else
+               compute ws-diff-rb = area-blue - area-red
+           end-if
+           if area-red > area-green
+               compute ws-diff-rg = area-red - area-green
+           else
+               compute ws-diff-rg = area-green - area-red
+           end-if
+           if area-blue > area-green
+               compute ws-diff-bg = area-blue - area-green
+           else
+               compute ws-diff-bg = area-green - area-blue
+           end-if.
+
+      *-----------------------------------------------------------------
+      * load-tolerance - reads the reconciliation tolerance percentage
+      * from RECTOL. Falls back to the long-standing 10% rule if the
+      * file cannot be opened or is empty.
+      *-----------------------------------------------------------------
+       load-tolerance.
+           move 10 to ws-tolerance-pct
+           open input tolerance-file
+           if ws-tol-status = '00'
+               read tolerance-file
+                   not at end
+                       move rectol-percent to ws-tolerance-pct
+               end-read
+               close tolerance-file
+           end-if.
+
+      *-----------------------------------------------------------------
+      * load-panel-limits - reads the acceptable A/B dimension range
+      * from RECLIM. Falls back to 1 through the largest value a
+      * PIC 9(8) field can hold if the file cannot be opened or is
+      * empty, so adding this edit does not reject any panel a shop
+      * never set up RECLIM for.
+      *-----------------------------------------------------------------
+       load-panel-limits.
+           move 1 to ws-lim-min-dim
+           move 99999999 to ws-lim-max-dim
+           open input limit-file
+           if ws-lim-status = '00'
+               read limit-file
+                   not at end
+                       move reclim-min-dim to ws-lim-min-dim
+                       move reclim-max-dim to ws-lim-max-dim
+               end-read
+               close limit-file
+           end-if.
+
+      *-----------------------------------------------------------------
+      * edit-panel-dimensions - rejects a panel to RECDEX whenever A
+      * or B falls outside the RECLIM limits, before it is scaled and
+      * packed into a nonsense area.
+      *-----------------------------------------------------------------
+       edit-panel-dimensions.
+           move 'N' to ws-panel-reject-sw
+           if a < ws-lim-min-dim or b < ws-lim-min-dim
+               move 'Y' to ws-panel-reject-sw
+               perform write-dimension-exception-lo
+           else
+               if a > ws-lim-max-dim or b > ws-lim-max-dim
+                   move 'Y' to ws-panel-reject-sw
+                   perform write-dimension-exception-hi
+               end-if
+           end-if.
+
+       write-dimension-exception-lo.
+           move 'LO' to rec-dex-reason
+           perform write-dimension-exception.
+
+       write-dimension-exception-hi.
+           move 'HI' to rec-dex-reason
+           perform write-dimension-exception.
+
+       write-dimension-exception.
+           open extend dimension-exception-file
+           if ws-dex-status = '35' or ws-dex-status = '05'
+               open output dimension-exception-file
+               close dimension-exception-file
+               open extend dimension-exception-file
+           end-if
+           move a to rec-dex-a
+           move b to rec-dex-b
+           write rec-dex-record
+           close dimension-exception-file.
+
+      *-----------------------------------------------------------------
+      * reconcile-areas - flags a panel to RECEXC whenever the two
+      * areas that actually drove RESULT differ by more than the
+      * loaded tolerance, since a large gap between them usually means
+      * A or B was keyed in wrong. Which two areas that is depends on
+      * ws-packing-mode: the legacy rule always sums area-red and
+      * area-blue, so those two are compared; sum-closest-two already
+      * worked out (in select-packing-areas, which now runs first)
+      * which pair it summed, so that same pair is compared here;
+      * min-of-three never sums a pair, so the widest spread across
+      * all three candidates - the largest against the smallest - is
+      * used instead, since that is the gap most likely to mean a
+      * keying error.
+      *-----------------------------------------------------------------
+       reconcile-areas.
+           evaluate true
+               when ws-sum-closest-two
+                   evaluate true
+                       when ws-diff-rb <= ws-diff-rg
+                               and ws-diff-rb <= ws-diff-bg
+                           move area-red to ws-recon-a
+                           move area-blue to ws-recon-b
+                       when ws-diff-rg <= ws-diff-rb
+                               and ws-diff-rg <= ws-diff-bg
+                           move area-red to ws-recon-a
+                           move area-green to ws-recon-b
+                       when other
+                           move area-blue to ws-recon-a
+                           move area-green to ws-recon-b
+                   end-evaluate
+               when ws-min-of-three
+                   move ws-pack-max to ws-recon-a
+                   move ws-pack-min to ws-recon-b
+               when other
+                   move area-red to ws-recon-a
+                   move area-blue to ws-recon-b
+           end-evaluate
+
+           if ws-recon-a > ws-recon-b
+               compute ws-area-diff = ws-recon-a - ws-recon-b
+               move ws-recon-a to ws-area-max
+           else
+               compute ws-area-diff = ws-recon-b - ws-recon-a
+               move ws-recon-b to ws-area-max
+           end-if
+
+           if ws-area-max = 0
+               move 0 to ws-pct-diff
+           else
+               compute ws-pct-diff =
+                   (ws-area-diff * 100) / ws-area-max
+           end-if
+
+           if ws-pct-diff > ws-tolerance-pct
+               perform write-reconcile-exception
+           end-if.
+
+      *-----------------------------------------------------------------
+      * write-reconcile-exception - rec-exc-area-red/rec-exc-area-blue
+      * hold whichever two areas reconcile-areas actually compared for
+      * this call (not necessarily area-red/area-blue themselves once
+      * a non-legacy packing mode is in effect - see reconcile-areas).
+      *-----------------------------------------------------------------
+       write-reconcile-exception.
+           open extend exception-file
+           if ws-exc-status = '35' or ws-exc-status = '05'
+               open output exception-file
+               close exception-file
+               open extend exception-file
+           end-if
+           move a to rec-exc-a
+           move b to rec-exc-b
+           move ws-recon-a to rec-exc-area-red
+           move ws-recon-b to rec-exc-area-blue
+           write rec-exc-record
+           close exception-file.
+
        end program solution.
 
 
@@ -39,14 +366,19 @@
        program-id. scale-red.
 
        data division.
+       working-storage section.
+       01 scaled-x    pic 9(8)v9(4).
 
        linkage section.
        01 x           pic 9(8).
 
        procedure division using x.
-           compute x = x / 1.41421356
-           compute x = x / 2
-      *    floor x
+           compute scaled-x rounded = x / 1.41421356
+               on size error
+                   display "scale-red - size error dividing x = " x
+                   move 0 to scaled-x
+           end-compute
+           compute x = function integer(scaled-x / 2)
            compute x = x * 2
            compute x = x + 1
            goback.
@@ -58,16 +390,42 @@
        program-id. scale-blue.
 
        data division.
+       working-storage section.
+       01 scaled-x    pic 9(8)v9(4).
 
        linkage section.
        01 x           pic 9(8).
 
        procedure division using x.
-           compute x = x / 1.41421356
-           compute x = x + 1
-           compute x = x / 2
-      *    floor x
+           compute scaled-x rounded = x / 1.41421356
+               on size error
+                   display "scale-blue - size error dividing x = " x
+                   move 0 to scaled-x
+           end-compute
+           compute x = function integer((scaled-x + 1) / 2)
            compute x = x * 2
            goback.
 
        end program scale-blue.
+
+
+       identification division.
+       program-id. scale-green.
+
+       data division.
+       working-storage section.
+       01 scaled-x    pic 9(8)v9(4).
+
+       linkage section.
+       01 x           pic 9(8).
+
+       procedure division using x.
+           compute scaled-x rounded = x / 1.41421356
+               on size error
+                   display "scale-green - size error dividing x = " x
+                   move 0 to scaled-x
+           end-compute
+           compute x = function integer(scaled-x + 0.5)
+           goback.
+
+       end program scale-green.
